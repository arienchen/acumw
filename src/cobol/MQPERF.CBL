@@ -1,38 +1,133 @@
+      */--------------------------------------------------------------
+      * MQPERF.CBL
+      * POSIX Msg Que 效能量測工具
+      *
+      * CHANGED LOSG
+      * -------------------------------------------------------------
+      * 2026-08-09 ARIEN
+      *     新增 -f hdr_fmt(classic/csv)、-u warmup_cnt、
+      *     -compare baseline_file / -r run_out 比較模式、
+      *     -qm/-qs 可調整 QUE 容量、console 百分位數摘要、
+      *     -s size1,size2,... 多組訊息大小掃描模式
+      * 2026-08-09 ARIEN
+      *     修正 -s 掃描模式下 HDR-FILE-RUN 被預設值覆寫、
+      *     -s 清單超過 20 組時 SWEEP-ENTRY 表格溢位、
+      *     -compare 補上百分位數(PCT-50/90/99)差異比較
+      *
+      */
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MQPERF.
-        WORKING-STORAGE SECTION.        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -r 本次執行結果存檔，供下次 -compare 比較用
+            SELECT MQPERF-RUN-FILE ASSIGN TO RUN-OUT-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RUN-FILE-STAT.
+      * -compare 讀取先前 -r 存檔，與本次結果比較 TPS
+            SELECT MQPERF-CMP-FILE ASSIGN TO CMP-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CMP-FILE-STAT.
+      * -ckpt 傳送進度檢查點，供 -resume 中斷後接續傳送
+            SELECT MQPERF-CKPT-FILE ASSIGN TO CKPT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CKPT-FILE-STAT.
+      * -p payload_file 實際訊息內容，取代合成的 TICK 填充資料
+            SELECT MQPERF-PAYLOAD-FILE ASSIGN TO PAYLOAD-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS PAYLOAD-FILE-STAT.
+      * -raw raw_file 逐筆 LATENCY 原始樣本(MSG-IDX,LATENCY_NS)
+            SELECT MQPERF-RAW-FILE ASSIGN TO RAW-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RAW-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MQPERF-RUN-FILE.
+        01  RUN-REC                 PIC X(160).
+
+        FD  MQPERF-CMP-FILE.
+        01  CMP-REC                 PIC X(160).
+
+        FD  MQPERF-CKPT-FILE.
+        01  CKPT-REC                PIC X(20).
+
+        FD  MQPERF-PAYLOAD-FILE.
+        01  PAYLOAD-REC             PIC X(4096).
+
+        FD  MQPERF-RAW-FILE.
+        01  RAW-REC                 PIC X(40).
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
         COPY "MWAPI.DEF".
-        
+
+        77  INCLOG-FILE-STAT        PIC XX.
+
         77  ERR-TXT             PIC X(80).
         77  ERR-LEN             SIGNED-INT VALUE 0.
         77  RET-CODE            SIGNED-INT VALUE 0.
-        
+
         77  PARAM-LIST          PIC X(255).
         77  PARAM-LIST-SIZE     PIC 9(3).
         77  PARAM               PIC X(80) VALUE SPACE.
-        77  PARAM-PREV          PIC X(80) VALUE SPACE. 
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
         77  STRING-PTR          PIC 9(3).
         77  PARAM-FLAG          PIC X VALUE SPACE.
             88  PARAM-END       VALUE 'Y'.
-        
-        
-        01  STIME               SIGNED-LONG VALUE 0.  
-        01  TIME_NOW            SIGNED-LONG VALUE 0. 
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+
+        01  STIME               SIGNED-LONG VALUE 0.
+        01  TIME_NOW            SIGNED-LONG VALUE 0.
         01  TIME_LAG            SIGNED-LONG VALUE 0.
-        01  TPS                 SIGNED-LONG VALUE 0.   
+        01  TPS                 SIGNED-LONG VALUE 0.
         01  MSG-SLEEP           SIGNED-LONG VALUE 0.
+
+      * -j jitter_usec，在 MSG-SLEEP 前後正負 jitter_usec 隨機浮動，
+      * 模擬真實 PRODUCER 忽快忽慢的送出節奏
+        77  JITTER-USEC         SIGNED-LONG VALUE 0.
+        77  JITTER-RND          COMP-2      VALUE 0.
+        77  JITTER-SEED-TIME    PIC 9(8).
+        77  JITTER-SEED         PIC 9(4).
+        77  SLEEP-ACTUAL        SIGNED-LONG VALUE 0.
+
+      * -p payload_file，載入一次後於每筆訊息重複使用，
+      * 僅覆蓋 MSG-BODY 中 MSG-IDX/MSG-TICKS 之後的區塊
+        77  PAYLOAD-FILE-NAME   PIC X(256) VALUE SPACES.
+        77  PAYLOAD-FILE-STAT   PIC XX.
+        77  PAYLOAD-SW          PIC X VALUE SPACE.
+            88 PAYLOAD-ON       VALUE 'Y'.
+        77  PAYLOAD-EOF-SW      PIC X VALUE SPACE.
+            88 PAYLOAD-EOF      VALUE 'Y'.
+        77  PAYLOAD-LEN         SIGNED-INT VALUE 0.
+        77  PAYLOAD-PTR         SIGNED-INT VALUE 1.
+        01  PAYLOAD-BUF         PIC X(10224) VALUE SPACES.
+
+      * -raw raw_file，逐筆 LATENCY 原始樣本另存 CSV，供 HDR$HIST
+      * 固定桶精度以外的自訂統計分析(離群值偵測、自訂百分位切點)使用
+        77  RAW-FILE-NAME       PIC X(256) VALUE SPACES.
+        77  RAW-FILE-STAT       PIC XX.
+        77  RAW-SW              PIC X VALUE SPACE.
+            88 RAW-ON           VALUE 'Y'.
+        77  RAW-IDX-DISP        PIC -(9)9.
+        77  RAW-LAG-DISP        PIC -(9)9.
+
         01  MSG-CNT             SIGNED-LONG VALUE 0.
+        77  MSG-CNT-PARM        SIGNED-LONG VALUE 0.
         01  MSG-SIZE            SIGNED-INT  VALUE 100.
         01  MAX-MSG             SIGNED-INT  VALUE 100.
         01  MAX-SIZE            SIGNED-INT  VALUE 10240.
-        01  MSG-FLAG            SIGNED-INT  VALUE 0.     
+        01  MSG-FLAG            SIGNED-INT  VALUE 0.
         01  MSG-ID              SIGNED-INT  VALUE 0.
         01  MSG-QUE.
-            05  QUE-NAME        PIC X(IPC-NAME-LEN) 
+            05  QUE-NAME        PIC X(IPC-NAME-LEN)
                                 VALUE SPACES.
             05  FILLER          PIC X.
-      
-      * MSG-BODY 最大 10240 (10K) 實際大小為 MSG-SIZE  
+
+      * MSG-BODY 最大 10240 (10K) 實際大小為 MSG-SIZE
         01  MQ-DATA.
             05  MSG-LEN         SIGNED-INT.
             05  MSG-PRIOR       SIGNED-INT VALUE 1.
@@ -40,9 +135,9 @@
             05  FILLER REDEFINES MSG-BODY.
                 10 MSG-IDX      SIGNED-LONG.
                 10 MSG-TICKS    SIGNED-LONG.
-                
-        01  HDR-PARAM.         
-            05  HDR-HIST        POINTER VALUE 0.
+
+        01  HDR-PARAM.
+            05  HDR-HIST        POINTER VALUE NULL.
             05  HDR-MIN         SIGNED-LONG VALUE 1.
             05  HDR-MAX         SIGNED-LONG VALUE 3600000000.
             05  HDR-OUT.
@@ -51,407 +146,1067 @@
             05  HDR-TICKS       SIGNED-INT VALUE 5.
             05  HDR-MUL         DOUBLE VALUE 1000.0.
             05  HDR-PREC        SIGNED-INT VALUE 5.
-            05  HDR-FMT         SIGNED-INT VALUE HDR_CLASSIC.                 
-                     
+            05  HDR-FMT         SIGNED-INT VALUE HDR_CLASSIC.
+
+      * -u warmup_cnt，前 N 筆 LATENCY 不計入 HDR HISTOGRAM
+        77  WARMUP-CNT          SIGNED-LONG VALUE 0.
+        77  WARMUP-SEEN         SIGNED-LONG VALUE 0.
+
+      * -producers n / -consumers n，多對多 PRODUCER/CONSUMER 量測模式
+      * RECEIVER 需收滿 PRODUCER-CNT 個末筆(MSG-IDX=0)才算全部送達，
+      * SENDER 則對每一個 CONSUMER 各送一個末筆，避免其他接收端空等
+        77  PRODUCER-CNT        SIGNED-LONG VALUE 1.
+        77  CONSUMER-CNT        SIGNED-LONG VALUE 1.
+        77  SENTINEL-CNT        SIGNED-LONG VALUE 0.
+
+      * -qm/-qs 覆蓋 QUE 建立時的容量，預設值與既有 MAX-MSG/MAX-SIZE 相同
+
+      * -s size1,size2,... 多組訊息大小掃描模式
+        01  SWEEP-TAB.
+            05  SWEEP-ENTRY     SIGNED-INT OCCURS 20 TIMES.
+        77  SWEEP-CNT           PIC 9(3) VALUE 0.
+        77  SWEEP-IDX           PIC 9(3) VALUE 0.
+        77  SWEEP-SW            PIC X VALUE SPACE.
+            88  SWEEP-MODE      VALUE 'Y'.
+        01  HDR-FILE-RUN        PIC X(FILE_NAME_LEN) VALUE SPACES.
+        77  SUFFIX-NUM          PIC 9(7).
+
+      * -o auto 自動以 QUE NAME+時間戳記命名 HDR 輸出檔，存入標準效能
+      * 量測目錄下(預設 BENCH，可用環境變數 MQPERFBENCH 覆蓋)
+        77  BENCH-DIR           PIC X(FILE_NAME_LEN) VALUE SPACES.
+        77  AUTO-NAME-SW        PIC X VALUE SPACE.
+            88  AUTO-NAME-ON    VALUE 'Y'.
+        77  AUTO-DATE           PIC X(8).
+        77  AUTO-TIME           PIC X(8).
+
+      * -prune days 清掃效能量測目錄內超過 N 天未更新的 HDR 輸出檔
+        77  PRUNE-SW            PIC X VALUE SPACE.
+            88  PRUNE-ON        VALUE 'Y'.
+        77  PRUNE-DAYS          SIGNED-INT VALUE 0.
+        77  PRUNE-DAYS-DISP     PIC 9(5).
+        77  PRUNE-CMD           PIC X(256) VALUE SPACES.
+
+      * -r run_out / -compare baseline_file 執行結果比較
+        77  RUN-FILE-STAT       PIC XX.
+        77  CMP-FILE-STAT       PIC XX.
+            88  CMP-EOF         VALUE "10".
+        77  RUN-SW              PIC X VALUE SPACE.
+            88  RUN-SAVE-ON     VALUE 'Y'.
+        77  CMP-SW              PIC X VALUE SPACE.
+            88  CMP-ON          VALUE 'Y'.
+        01  RUN-OUT-NAME        PIC X(FILE_NAME_LEN) VALUE SPACES.
+        01  CMP-FILE-NAME       PIC X(FILE_NAME_LEN) VALUE SPACES.
+        77  BASE-CNT            SIGNED-LONG VALUE 0.
+        77  BASE-STIME          SIGNED-LONG VALUE 0.
+        77  BASE-TPS            SIGNED-LONG VALUE 0.
+        77  BASE-PCT-50         SIGNED-LONG VALUE 0.
+        77  BASE-PCT-90         SIGNED-LONG VALUE 0.
+        77  BASE-PCT-99         SIGNED-LONG VALUE 0.
+        77  TPS-DELTA-PCT       SIGNED-INT VALUE 0.
+        77  PCT-50-DELTA-PCT    SIGNED-INT VALUE 0.
+        77  PCT-90-DELTA-PCT    SIGNED-INT VALUE 0.
+        77  PCT-99-DELTA-PCT    SIGNED-INT VALUE 0.
+        77  RUN-CNT-DISP        PIC -(9)9.
+        77  RUN-STIME-DISP      PIC -(9)9.
+        77  RUN-TPS-DISP        PIC -(9)9.
+        77  RUN-PCT-50-DISP     PIC -(9)9.
+        77  RUN-PCT-90-DISP     PIC -(9)9.
+        77  RUN-PCT-99-DISP     PIC -(9)9.
+        77  BASE-CNT-DISP       PIC -(9)9.
+        77  BASE-STIME-DISP     PIC -(9)9.
+        77  BASE-TPS-DISP       PIC -(9)9.
+        77  BASE-PCT-50-DISP    PIC -(9)9.
+        77  BASE-PCT-90-DISP    PIC -(9)9.
+        77  BASE-PCT-99-DISP    PIC -(9)9.
+
+      * console 百分位數摘要
+        77  PCT-ARG             DOUBLE.
+        77  PCT-50              SIGNED-LONG VALUE 0.
+        77  PCT-90              SIGNED-LONG VALUE 0.
+        77  PCT-99              SIGNED-LONG VALUE 0.
+
+      * -ckpt ckpt_file / -resume 傳送檢查點，供中斷後接續傳送
+        77  CKPT-SW             PIC X VALUE SPACE.
+            88  CKPT-ON         VALUE 'Y'.
+        77  RESUME-SW           PIC X VALUE SPACE.
+            88  RESUME-ON       VALUE 'Y'.
+        01  CKPT-FILE-NAME      PIC X(FILE_NAME_LEN) VALUE SPACES.
+        77  CKPT-FILE-STAT      PIC XX.
+        77  CKPT-INTERVAL       SIGNED-LONG VALUE 1000.
+        77  CKPT-DONE           SIGNED-LONG VALUE 0.
+        77  CKPT-DONE-DISP      PIC -(9)9.
+
         PROCEDURE               DIVISION.
         MAIN-RTN                SECTION.
         0000-BEGIN.
 
-      * 取得 COMMAND-LINE 參數            
+      * 取得 COMMAND-LINE 參數
             PERFORM 2000-PARAM.
 
-      * 顯示執行參數            
+      * -prune days 僅清掃舊的 HDR 輸出檔，不建立/量測 QUE
+            IF PRUNE-ON
+                PERFORM 6800-PRUNE
+                GO TO 0000-EXIT
+            END-IF.
+
+      * 顯示執行參數
             DISPLAY "-----------------------------------------------".
-            IF MSG-CNT > 0 THEN
-                DISPLAY "RUN MODE : SENDER" 
+            IF MSG-CNT-PARM > 0 THEN
+                DISPLAY "RUN MODE : SENDER"
                 DISPLAY "MSG QUE  : " QUE-NAME(1:60)
-                DISPLAY "MSG CNT  : " MSG-CNT
+                DISPLAY "MSG CNT  : " MSG-CNT-PARM
                 DISPLAY "MSG SIZE : " MSG-SIZE
-                DISPLAY "MSG WAIT : " MSG-SLEEP 
-            ELSE 
+                DISPLAY "MSG WAIT : " MSG-SLEEP
+                IF CONSUMER-CNT > 1
+                    DISPLAY "CONSUMERS: " CONSUMER-CNT
+                END-IF
+            ELSE
                 DISPLAY "RUN MODE : RECEIVER"
-                DISPLAY "MSG QUE  : " QUE-NAME(1:60)                
+                DISPLAY "MSG QUE  : " QUE-NAME(1:60)
+                IF PRODUCER-CNT > 1
+                    DISPLAY "PRODUCERS: " PRODUCER-CNT
+                END-IF
             END-IF.
             DISPLAY "HDR OUT  : " HDR-FILE(1:60).
+            IF WARMUP-CNT > 0
+                DISPLAY "WARMUP   : " WARMUP-CNT " SAMPLE(S)"
+            END-IF.
 
-      * OPEN MSG QUE    
-      * 若為 NON-BLOCK 須於開啟時，設定 +IPC_NOWAIT 
-            COMPUTE MSG-FLAG = MSG-FLAG + IPC_CREAT.         
-            CALL 'IPC$MQ' USING 
+      * OPEN MSG QUE
+      * 若為 NON-BLOCK 須於開啟時，設定 +IPC_NOWAIT
+            COMPUTE MSG-FLAG = MSG-FLAG + IPC_CREAT.
+            CALL 'IPC$MQ' USING
                 BY VALUE        IPC-MQ-OPEN,
                 BY REFERENCE    MSG-ID,
                 BY REFERENCE    MSG-QUE,
                 BY VALUE        MSG-FLAG,
                 BY VALUE        MAX-MSG,
-                BY VALUE        MAX-SIZE, 
+                BY VALUE        MAX-SIZE,
                 GIVING INTO RET-CODE.
-               
+
             IF RET-CODE NOT = IPCERR_OK
                 DISPLAY "IPC$MQ OPEN FAILED : " RET-CODE;
                 GO TO 1000-ERR
             END-IF.
-            
+
             DISPLAY "-----------------------------------------------".
             DISPLAY "MSGID    : " MSG-ID.
-            
-            IF HDR-FILE NOT = SPACES
-                PERFORM 6000-HDRINIT;
-            END-IF.
-            
-      * 檢查 QUE STATUS 若有資料，則錯誤
+
             PERFORM 5500-QUECHK.
-                   
-            IF MSG-CNT > 0 
-                PERFORM 4000-SEND;
-            ELSE 
-                PERFORM 5000-RECV;
-            END-IF.
-            
-            PERFORM 8000-TPS.
-            
-            IF HDR-HIST NOT = 0 
-                PERFORM 7000-HDROUT;
+
+            IF SWEEP-MODE
+                PERFORM 9000-SWEEP
+                        VARYING SWEEP-IDX FROM 1 BY 1
+                        UNTIL SWEEP-IDX > SWEEP-CNT
+            ELSE
+                PERFORM 0500-RUNONE
             END-IF.
-                      
+
         0000-EXIT.
             DISPLAY "------------------------------------------------".
-            DISPLAY "PRESS <ENTER> TO EXIT".
-            ACCEPT OMITTED.                                                     
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
             STOP RUN.
-            
+
         1000-ERR.
             MOVE LENGTH OF ERR-TXT TO ERR-LEN.
-            
+
             CALL 'MW$STR' USING
                 BY VALUE        SERROR,
                 BY VALUE        RET_CODE,
                 BY REFERENCE    ERR-TXT,
-                BY REFERENCE    ERR-LEN. 
-                    
+                BY REFERENCE    ERR-LEN.
+
             DISPLAY "SERROR : " ERR-TXT(1:ERR-LEN).
-                
+
+            PERFORM 1900-INCLOG.
+
             GO TO 0000-EXIT.
-          
-          
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MQPERF"        TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+      *-----------------------------------------------------------
+      * 執行一次完整的量測：送出或接收、統計 TPS、寫 HDR、顯示百分位
+      *-----------------------------------------------------------
+        0500-RUNONE.
+            MOVE MSG-CNT-PARM TO MSG-CNT.
+            MOVE 0 TO STIME.
+            MOVE 0 TO TPS.
+            MOVE 0 TO WARMUP-SEEN.
+            MOVE HDR-FILE TO HDR-FILE-RUN.
+
+      * -s size1,size2,... 掃描模式時，每組大小各自的 HDR 檔名
+      * (HDR-FILE.size) 需在此覆蓋預設值，避免每次量測互相覆寫
+            IF SWEEP-MODE AND HDR-FILE NOT = SPACES
+                MOVE SWEEP-ENTRY(SWEEP-IDX) TO SUFFIX-NUM
+                STRING FUNCTION TRIM(HDR-FILE) DELIMITED BY SIZE
+                       "." DELIMITED BY SIZE
+                       SUFFIX-NUM DELIMITED BY SIZE
+                       INTO HDR-FILE-RUN
+            END-IF.
+
+            PERFORM 6000-HDRINIT.
+
+            IF RAW-ON
+                OPEN OUTPUT MQPERF-RAW-FILE
+                IF RAW-FILE-STAT NOT = "00"
+                    DISPLAY "CANNOT OPEN RAW FILE : " RAW-FILE-NAME;
+                    MOVE -1 TO RET-CODE;
+                    GO TO 1000-ERR;
+                END-IF
+            END-IF.
+
+            IF MSG-CNT > 0
+                PERFORM 4000-SEND;
+            ELSE
+                PERFORM 5000-RECV;
+            END-IF.
+
+            IF RAW-ON
+                CLOSE MQPERF-RAW-FILE
+            END-IF.
+
+            PERFORM 8000-TPS.
+
+            IF HDR-FILE-RUN NOT = SPACES
+                PERFORM 7000-HDROUT;
+            END-IF.
+
+            PERFORM 8500-PCTL.
+
+            IF RUN-SAVE-ON
+                PERFORM 9500-RUNSAVE;
+            END-IF.
+
+            IF CMP-ON
+                PERFORM 9600-RUNCOMPARE;
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -s size1,size2,... 掃描模式，每組大小各跑一次完整量測
+      *-----------------------------------------------------------
+        9000-SWEEP.
+            MOVE SWEEP-ENTRY(SWEEP-IDX) TO MSG-SIZE.
+            DISPLAY "------------------------------------------------".
+            DISPLAY "SWEEP SIZE : " MSG-SIZE.
+
+      * 各組大小專屬的 HDR-FILE-RUN 後置檔名，由 0500-RUNONE 視
+      * SWEEP-MODE 狀態計算，避免先算好又被其 MOVE HDR-FILE 覆寫
+            PERFORM 0500-RUNONE.
+
         2000-PARAM.
-            
+
             ACCEPT PARAM-LIST FROM COMMAND-LINE.
             MOVE 1 TO STRING-PTR.
             SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
 
       * PARSING COMMAND-LINE 內容
-      * 選擇性參數 : -n , -c msg_cnt, -s msg_size , -o hdr_out
-      * 必要參數   : que_name (必須為最後一個)             
-            PERFORM UNTIL PARAM-FLAG = "Y"  
-                UNSTRING PARAM-LIST 
-                    DELIMITED BY ALL SPACE 
-                    INTO PARAM 
+      * 選擇性參數 : -n, -c msg_cnt, -s size[,size...], -o hdr_out,
+      *              -f hdr_fmt, -u warmup_cnt, -qm max_msg,
+      *              -qs max_size, -r run_out, -compare baseline_file
+      * 必要參數   : que_name (必須為最後一個)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
                     POINTER STRING-PTR
-                    ON OVERFLOW 
-                        IF STRING-PTR > PARAM-LIST-SIZE THEN   
-                            MOVE "Y" TO PARAM-FLAG   
-      * 最後一個參數，必須為 que_name                            
-                            IF PARAM-PREV NOT = SPACES 
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+      * 最後一個參數，必須為 que_name
+                            IF PARAM-PREV NOT = SPACES
                                 GO TO 3000-PERR
                             END-IF
                             MOVE PARAM TO QUE-NAME
-                        ELSE 
-                            PERFORM 2500-SETPARAM                            
-                        END-IF   
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
                 END-UNSTRING
             END-PERFORM.
-            
-            IF QUE-NAME = SPACES 
-                DISPLAY 'Y'
+
+            IF QUE-NAME = SPACES AND NOT PRUNE-ON
                 GO TO 3000-PERR
             END-IF.
-             
+
+            IF AUTO-NAME-ON
+                PERFORM 2800-AUTONAME
+            END-IF.
+
+            IF SWEEP-CNT = 0
+                MOVE 1 TO SWEEP-IDX
+                MOVE MSG-SIZE TO SWEEP-ENTRY(1)
+            END-IF.
+
         2500-SETPARAM.
-            EVALUATE PARAM 
-                WHEN "-n"   MOVE IPC_NOWAIT TO MSG-FLAG
-                WHEN "-c"   MOVE PARAM TO PARAM-PREV
-                WHEN "-s"   MOVE PARAM TO PARAM-PREV
-                WHEN "-o"   MOVE PARAM TO PARAM-PREV 
-                when "-w"   MOVE PARAM TO PARAM-PREV 
-                WHEN OTHER 
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-n"       MOVE IPC_NOWAIT TO MSG-FLAG
+                WHEN "-c"       MOVE PARAM TO PARAM-PREV
+                WHEN "-s"       MOVE PARAM TO PARAM-PREV
+                WHEN "-o"       MOVE PARAM TO PARAM-PREV
+                WHEN "-w"       MOVE PARAM TO PARAM-PREV
+                WHEN "-j"       MOVE PARAM TO PARAM-PREV
+                WHEN "-f"       MOVE PARAM TO PARAM-PREV
+                WHEN "-u"       MOVE PARAM TO PARAM-PREV
+                WHEN "-qm"      MOVE PARAM TO PARAM-PREV
+                WHEN "-qs"      MOVE PARAM TO PARAM-PREV
+                WHEN "-r"       MOVE PARAM TO PARAM-PREV
+                WHEN "-compare" MOVE PARAM TO PARAM-PREV
+                WHEN "-ckpt"    MOVE PARAM TO PARAM-PREV
+                WHEN "-resume"  MOVE "Y" TO RESUME-SW
+                WHEN "-p"       MOVE PARAM TO PARAM-PREV
+                WHEN "-raw"     MOVE PARAM TO PARAM-PREV
+                WHEN "-producers"   MOVE PARAM TO PARAM-PREV
+                WHEN "-consumers"   MOVE PARAM TO PARAM-PREV
+                WHEN "-prune"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
                     EVALUATE PARAM-PREV
-                        WHEN "-c" 
-                            COMPUTE MSG-CNT = FUNCTION NUMVAL(PARAM)
-                        WHEN "-s" 
-                            COMPUTE MSG-SIZE = FUNCTION NUMVAL(PARAM)
-                        WHEN "-o" 
-                            MOVE PARAM TO HDR-FILE
-                        WHEN "-w" 
+                        WHEN "-c"
+                            COMPUTE MSG-CNT-PARM =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN "-s"
+                            PERFORM 2700-SIZELIST
+                        WHEN "-o"
+                            IF PARAM = "auto"
+                                MOVE "Y" TO AUTO-NAME-SW
+                            ELSE
+                                MOVE PARAM TO HDR-FILE
+                            END-IF
+                        WHEN "-prune"
+                            MOVE "Y" TO PRUNE-SW
+                            COMPUTE PRUNE-DAYS = FUNCTION NUMVAL(PARAM)
+                        WHEN "-w"
                             COMPUTE MSG-SLEEP = FUNCTION NUMVAL(PARAM)
-                        WHEN OTHER 
+                        WHEN "-j"
+                            COMPUTE JITTER-USEC = FUNCTION NUMVAL(PARAM)
+                        WHEN "-f"
+                            IF PARAM = "csv"
+                                MOVE HDR_CSV TO HDR-FMT
+                            ELSE
+                                MOVE HDR_CLASSIC TO HDR-FMT
+                            END-IF
+                        WHEN "-u"
+                            COMPUTE WARMUP-CNT =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN "-qm"
+                            COMPUTE MAX-MSG = FUNCTION NUMVAL(PARAM)
+                        WHEN "-qs"
+                            COMPUTE MAX-SIZE = FUNCTION NUMVAL(PARAM)
+                        WHEN "-r"
+                            MOVE "Y" TO RUN-SW
+                            MOVE PARAM TO RUN-OUT-NAME
+                        WHEN "-compare"
+                            MOVE "Y" TO CMP-SW
+                            MOVE PARAM TO CMP-FILE-NAME
+                        WHEN "-ckpt"
+                            MOVE "Y" TO CKPT-SW
+                            MOVE PARAM TO CKPT-FILE-NAME
+                        WHEN "-p"
+                            MOVE "Y" TO PAYLOAD-SW
+                            MOVE PARAM TO PAYLOAD-FILE-NAME
+                        WHEN "-raw"
+                            MOVE "Y" TO RAW-SW
+                            MOVE PARAM TO RAW-FILE-NAME
+                        WHEN "-producers"
+                            COMPUTE PRODUCER-CNT =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN "-consumers"
+                            COMPUTE CONSUMER-CNT =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN OTHER
                             GO TO 3000-PERR
                     END-EVALUATE
                     MOVE SPACES TO PARAM-PREV
-            END-EVALUATE.    
-            
+            END-EVALUATE.
+
+      *-----------------------------------------------------------
+      * 解析 -s 逗號分隔的訊息大小清單，存入 SWEEP-TAB
+      *-----------------------------------------------------------
+        2700-SIZELIST.
+            MOVE 0 TO SWEEP-CNT.
+            MOVE 1 TO STRING-PTR.
+
+            PERFORM TEST BEFORE UNTIL STRING-PTR > LENGTH OF PARAM
+                    OR SWEEP-CNT = 20
+                COMPUTE SWEEP-CNT = SWEEP-CNT + 1
+                UNSTRING PARAM DELIMITED BY ","
+                    INTO PARAM-PREV
+                    POINTER STRING-PTR
+                END-UNSTRING
+                COMPUTE SWEEP-ENTRY(SWEEP-CNT) =
+                        FUNCTION NUMVAL(PARAM-PREV)
+            END-PERFORM.
+
+            MOVE "Y" TO SWEEP-SW.
+            MOVE SPACES TO PARAM-PREV.
+
         3000-PERR.
             DISPLAY "INVALID PARAMETER".
             DISPLAY " ".
-            
+
             DISPLAY "MQPERF - POSIX Msg Que Performance Profiler".
             DISPLAY "Usage:".
             DISPLAY "  runcbl MQPERF [options] $que_name".
             DISPLAY " ".
             DISPLAY "options:".
             DISPLAY "  [-c msg_cnt]       Producer(Sender) msg count".
-            DISPLAY "  [-s msg_size]      Payload of Body".
-            DISPLAY "                     default 100".
+            DISPLAY "  [-s size,...]      Payload of Body".
+            DISPLAY "                     default 100, comma list".
+            DISPLAY "                     for multi-size sweep".
             DISPLAY "  [-o hdr_out]       Output File of Hdr Histogram".
             DISPLAY "                     default hdr.out".
-            DISPLAY "  [-n]               Non-Block Mode". 
+            DISPLAY "  [-o auto]          Auto-Name Into Bench Dir".
+            DISPLAY "                     (env MQPERFBENCH)".
+            DISPLAY "  [-prune days]      Delete Old Bench Dir *.HDR".
+            DISPLAY "                     (No Que Needed)".
+            DISPLAY "  [-f hdr_fmt]       classic or csv, default".
+            DISPLAY "                     classic".
+            DISPLAY "  [-u warmup_cnt]    Discard First N Samples".
+            DISPLAY "  [-qm max_msg]      Que Capacity(msgs)".
+            DISPLAY "  [-qs max_size]     Que Capacity(bytes)".
+            DISPLAY "  [-r run_out]       Save Run Summary For Compare".
+            DISPLAY "  [-compare base]    Compare TPS Against run_out".
+            DISPLAY "  [-ckpt ckpt_file]  Sender Progress Checkpoint".
+            DISPLAY "  [-resume]          Resume Send From Checkpoint".
+            DISPLAY "  [-j jitter_usec]   Jitter +/- usec Around -w".
+            DISPLAY "  [-p payload_file]  Real Msg Content, Replaces".
+            DISPLAY "                     Synthetic Body, -s Ignored".
+            DISPLAY "  [-raw raw_file]    Raw Per-Msg Latency Samples".
+            DISPLAY "                     (CSV: MSG-IDX,LATENCY-NS)".
+            DISPLAY "  [-producers n]     RECV: Wait For n Senders".
+            DISPLAY "                     End-Of-Stream(default 1)".
+            DISPLAY "  [-consumers n]     SEND: Notify n Receivers".
+            DISPLAY "                     End-Of-Stream(default 1)".
+            DISPLAY "  [-n]               Non-Block Mode".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
             DISPLAY " "
-            GO TO 0000-EXIT.    
-            
-      *-----------------------------------------------------------  
-      * 傳送 MSG-CNT 筆資料，資料內容為 NANO TICKS 
+            GO TO 0000-EXIT.
+
+      *-----------------------------------------------------------
+      * 傳送 MSG-CNT 筆資料，資料內容為 NANO TICKS
       * 傳送 MSG-TICKS = 0 通知接收端，資料已結束
       *-----------------------------------------------------------
         4000-SEND.
             DISPLAY "------------------------------------------------".
             DISPLAY "START SENDING ...".
-            
+
       * 設定訊息內容
             MOVE MSG-SIZE TO MSG-LEN.
             MOVE 1 TO MSG-PRIOR.
             MOVE IPCERR_OK TO RET-CODE.
-             
-      * 紀錄開始時間 MICRO SECOND      
-            CALL 'MW$UTILS' USING 
-                BY VALUE     TICKS_USEC  
+
+      * -p payload_file 時，以實際訊息內容取代合成填充區塊，
+      * 僅填入 MSG-IDX/MSG-TICKS(16 BYTES) 之後的部份，
+      * 每筆訊息傳送前該區塊固定不變
+            IF PAYLOAD-ON
+                PERFORM 2900-PAYLOADLOAD
+                COMPUTE MSG-SIZE = PAYLOAD-LEN + 16
+                IF MSG-SIZE > LENGTH OF MSG-BODY
+                    MOVE LENGTH OF MSG-BODY TO MSG-SIZE
+                    COMPUTE PAYLOAD-LEN = MSG-SIZE - 16
+                END-IF
+                MOVE MSG-SIZE TO MSG-LEN
+                MOVE PAYLOAD-BUF(1:PAYLOAD-LEN)
+                    TO MSG-BODY(17:PAYLOAD-LEN)
+            END-IF.
+
+      * -resume 時讀取檢查點，跳過已送出的筆數
+            MOVE 0 TO CKPT-DONE.
+            IF RESUME-ON
+                PERFORM 4600-CKPTREAD
+            END-IF.
+
+      * 紀錄開始時間 MICRO SECOND
+            CALL 'MW$UTILS' USING
+                BY VALUE     TICKS_USEC
                 BY REFERENCE STIME.
-            
-      * 傳送迴圈 
-            MOVE 1 TO MSG-IDX;
-                   
+
+      * -j jitter_usec 時，以目前時間當亂數種子
+            IF JITTER-USEC NOT = 0
+                ACCEPT JITTER-SEED-TIME FROM TIME
+                COMPUTE JITTER-SEED =
+                        FUNCTION MOD(JITTER-SEED-TIME, 9999) + 1
+                COMPUTE JITTER-RND = FUNCTION RANDOM(JITTER-SEED)
+            END-IF.
+
+      * 傳送迴圈，MSG-IDX 從檢查點之後接續編號
+            COMPUTE MSG-IDX = CKPT-DONE + 1.
+            COMPUTE MSG-CNT = MSG-CNT - CKPT-DONE.
+
             PERFORM MSG-CNT TIMES
-                 
-      * 傳送 IPC MSG  
-                PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_OK       
-     
-      * 取得系統時間 NANO TICK (10^-9)     
-                    CALL 'MW$UTILS' USING 
-                        BY VALUE     TICKS_NSEC  
+
+      * 傳送 IPC MSG
+                PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_OK
+
+      * 取得系統時間 NANO TICK (10^-9)
+                    CALL 'MW$UTILS' USING
+                        BY VALUE     TICKS_NSEC
                         BY REFERENCE MSG-TICKS;
-     
-                    CALL 'IPC$MQ' USING 
+
+                    CALL 'IPC$MQ' USING
                         BY VALUE        IPC-MQ-SEND,
                         BY VALUE        MSG-ID,
                         BY REFERENCE    MQ-DATA,
                         GIVING INTO RET-CODE;
-                    
-      * 檢查傳送結果              
+
+      * 檢查傳送結果
                     IF RET-CODE NOT = IPCERR_OK
                         IF RET-CODE NOT = IPCERR_EAGAIN
-                            DISPLAY "IPC$MQ SEND FAILED : " RET-CODE 
+                            DISPLAY "IPC$MQ SEND FAILED : " RET-CODE
                             GO TO 1000-ERR
-                        END-IF 
-                        
-      * 當 MSG-FLAG = IPC_NOWAIT -> QUE FULL      
-      * 若未指定 IPC_NOWAIT 當 QUE FULL 會是 BLOCK MODE           
+                        END-IF
+
+      * 當 MSG-FLAG = IPC_NOWAIT -> QUE FULL
+      * 若未指定 IPC_NOWAIT 當 QUE FULL 會是 BLOCK MODE
                         DISPLAY "MSG QUE FULL";
                         CONTINUE;
                     END-IF;
-                
+
                 END-PERFORM;
-      
-      * 計算傳送 LATENCY ，並寫入 HDR HISTOGRAM           
-                CALL 'MW$UTILS' USING 
+
+      * 計算傳送 LATENCY ，並寫入 HDR HISTOGRAM
+                CALL 'MW$UTILS' USING
                     BY VALUE     SPENT_NSEC
-                    BY VALUE     MSG-TICKS  
+                    BY VALUE     MSG-TICKS
                     BY REFERENCE TIME-LAG;
-      
-                COMPUTE MSG-IDX = MSG-IDX + 1;    
-                
-                IF HDR-HIST NOT = 0              
-                    CALL 'HDR$HIST' USING 
-                        BY VALUE     HDR_VALUE,
-                        BY VALUE     HDR-HIST,
-                        BY VALUE     TIME-LAG,
-                        GIVING INTO RET-CODE;
-                    
-      *         IF RET-CODE NOT = IPCERR_OK
-      *             DISPLAY "HDR$HIST SET VALUE FAILED : " RET-CODE;
-      *             GO TO 1000-ERR;
-      *         END-IF;    
-                    
+
+                COMPUTE MSG-IDX = MSG-IDX + 1;
+
+                PERFORM 6500-HDRVALUE;
+
+                IF CKPT-ON
+                    IF FUNCTION MOD(MSG-IDX, CKPT-INTERVAL) = 0
+                        MOVE MSG-IDX TO CKPT-DONE-DISP
+                        PERFORM 4700-CKPTWRITE
+                    END-IF
+                END-IF;
+
+                IF MSG-SLEEP NOT = 0 OR JITTER-USEC NOT = 0
+                    PERFORM 4800-JITTERSLEEP;
                 END-IF;
-                    
-                IF MSG-SLEEP NOT = 0 
-                    CALL 'MW$UTILS' USING 
-                        BY VALUE    SLEEP_USEC,
-                        BY VALUE    MSG-SLEEP;
-                END-IF;    
-                
-            END-PERFORM.    
-            
-      * 傳送末筆，通知接收端，已傳送結束      
+
+            END-PERFORM.
+
+      * 傳送完畢，寫入最終檢查點，-resume 後即視為已全數送出
+            IF CKPT-ON
+                COMPUTE CKPT-DONE-DISP = CKPT-DONE + MSG-CNT
+                PERFORM 4700-CKPTWRITE
+            END-IF.
+
+      * 傳送末筆，通知每一個接收端，已傳送結束
+      * -consumers n 時，對每一個接收端各送一個末筆，
+      * 避免只送一筆時其他接收端永遠收不到結束訊號
             MOVE 0 TO MSG-IDX.
-            CALL 'MW$UTILS' USING 
-                BY VALUE     TICKS_NSEC  
-                BY REFERENCE MSG-TICKS;
-                        
-            CALL 'IPC$MQ' USING 
-                BY VALUE        IPC-MQ-SEND,
-                BY VALUE        MSG-ID,
-                BY REFERENCE    MQ-DATA,
-                GIVING INTO RET-CODE.
-                 
+            PERFORM CONSUMER-CNT TIMES
+                CALL 'MW$UTILS' USING
+                    BY VALUE     TICKS_NSEC
+                    BY REFERENCE MSG-TICKS
+
+                PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_OK
+
+                    CALL 'IPC$MQ' USING
+                        BY VALUE        IPC-MQ-SEND,
+                        BY VALUE        MSG-ID,
+                        BY REFERENCE    MQ-DATA,
+                        GIVING INTO RET-CODE;
+
+                    IF RET-CODE NOT = IPCERR_OK
+                        IF RET-CODE NOT = IPCERR_EAGAIN
+                            DISPLAY "IPC$MQ SEND FAILED : " RET-CODE
+                            GO TO 1000-ERR
+                        END-IF
+                        DISPLAY "MSG QUE FULL";
+                        CONTINUE;
+                    END-IF;
+
+                END-PERFORM
+            END-PERFORM.
+
       * 傳送結束，統計傳送時間
-            CALL 'MW$UTILS' USING 
+            CALL 'MW$UTILS' USING
                 BY VALUE     SPENT_USEC
-                BY VALUE     STIME  
+                BY VALUE     STIME
                 BY REFERENCE STIME.
-                
-            
-      *-----------------------------------------------------------  
-      * 接收 IPC MSG 並計算 LATENCY      
+
+
+      *-----------------------------------------------------------
+      * 接收 IPC MSG 並計算 LATENCY
       * 接收到第 1 時，紀錄系統時間為 TPS 計算之開始時間
-      * 當 MSG-IDX 為 0 時，表示為末筆，紀錄系統時間為 TPS 計算之結束時間
+      * 當 MSG-IDX 為 0 時，表示有一個發送端已傳送結束，
+      * -producers n 時需累計滿 n 個才視為全部送達
       *-----------------------------------------------------------
         5000-RECV.
             DISPLAY "------------------------------------------------".
             DISPLAY "START RECEIVING ...".
-            
-            PERFORM TEST AFTER UNTIL MSG-IDX = 0  
-            
+
+            MOVE 0 TO MSG-CNT.
+            MOVE 0 TO SENTINEL-CNT.
+
+      * -producers n 時，需收滿 n 個末筆(MSG-IDX=0)才算全部送達
+            PERFORM TEST AFTER UNTIL SENTINEL-CNT >= PRODUCER-CNT
+
       * 設定接收條件(每次)
                 MOVE LENGTH OF MSG-BODY TO MSG-LEN;
-                
-      * 接收訊息 
-                PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_OK      
-                    CALL 'IPC$MQ' USING 
+
+      * 接收訊息
+                PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_OK
+                    CALL 'IPC$MQ' USING
                         BY VALUE        IPC-MQ-RECV,
                         BY VALUE        MSG-ID,
                         BY REFERENCE    MQ-DATA,
                         GIVING INTO RET-CODE;
-      
-      * 當 MSG-FLAG = IPC_NOWAIT 且 QUE EMPTY 會收到 ENOMSG 
-      * 若未指定 IPC_NOWAIT 當 QUE EMPTY 時為 BLOCK MODE             
+
+      * 當 MSG-FLAG = IPC_NOWAIT 且 QUE EMPTY 會收到 ENOMSG
+      * 若未指定 IPC_NOWAIT 當 QUE EMPTY 時為 BLOCK MODE
                     IF RET-CODE NOT = IPCERR_OK
-                        IF RET-CODE NOT = IPCERR_ENOMSG 
+                        IF RET-CODE NOT = IPCERR_ENOMSG
                             DISPLAY "IPC$MQ RECV FAILED : " RET-CODE;
                             GO TO 1000-ERR;
                         END-IF;
-                        
+
                         DISPLAY "MSG QUE EMPTY";
-                        CONTINUE;                   
+                        CONTINUE;
                     END-IF;
                 END-PERFORM;
-                
+
       * 接收到新訊息，先記錄系統時間
-                CALL 'MW$UTILS' USING 
-                    BY VALUE     TICKS_NSEC  
+                CALL 'MW$UTILS' USING
+                    BY VALUE     TICKS_NSEC
                     BY REFERENCE TIME-NOW;
-      
+
       *         DISPLAY "IDX " MSG-IDX " TICK=" MSG-TICKS;
-                
-      * 判斷是否為末筆及計算 LATENCY       
-      * 第 1 筆需紀錄開始時間 STIME，需轉換 NANO 為 MICRO SECOND       
-                IF MSG-IDX = 0 
-                    EXIT PERFORM;
-                END-IF;
-                
-                COMPUTE MSG-CNT = MSG-CNT + 1;
-            
-                IF MSG-CNT = 1 
-                    COMPUTE STIME = TIME-NOW / 1000;
-                END-IF;
-            
-                COMPUTE TIME-LAG = TIME-NOW - MSG-TICKS;
-            
-      * 紀錄 HDR HISTOGRAM 
-                IF HDR-HIST NOT = 0 
-                    CALL 'HDR$HIST' USING 
-                        BY VALUE     HDR_VALUE,
-                        BY VALUE     HDR-HIST,
-                        BY VALUE     TIME-LAG,
-                        GIVING INTO RET-CODE;
-                    
-      *         IF RET-CODE NOT = IPCERR_OK
-      *             DISPLAY "HDR$HIST SET VALUE FAILED : " RET-CODE;
-      *             GO TO 1000-ERR;
-      *         END-IF;
+
+      * 判斷是否為末筆及計算 LATENCY
+      * 第 1 筆需紀錄開始時間 STIME，需轉換 NANO 為 MICRO SECOND
+                IF MSG-IDX = 0
+                    COMPUTE SENTINEL-CNT = SENTINEL-CNT + 1
+                ELSE
+                    COMPUTE MSG-CNT = MSG-CNT + 1
+
+                    IF MSG-CNT = 1
+                        COMPUTE STIME = TIME-NOW / 1000
+                    END-IF
+
+                    COMPUTE TIME-LAG = TIME-NOW - MSG-TICKS
+
+      * 紀錄 HDR HISTOGRAM
+                    PERFORM 6500-HDRVALUE
                 END-IF;
-                    
+
             END-PERFORM.
-            
+
       * 接收結束，統計接收時間
-            CALL 'MW$UTILS' USING 
+            CALL 'MW$UTILS' USING
                 BY VALUE     SPENT_USEC
-                BY VALUE     STIME  
+                BY VALUE     STIME
                 BY REFERENCE STIME.
-            
+
         5500-QUECHK.
-            CALL 'IPC$MQ' USING 
+            CALL 'IPC$MQ' USING
                 BY VALUE        IPC-MQ-STATUS,
                 BY REFERENCE    MSG-QUE,
                 BY REFERENCE    IPC-MQ-ATTR-T
                 GIVING INTO RET-CODE.
-               
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-                
+
             DISPLAY "-----------------------------------------------".
             DISPLAY "POSIX MSG QUE STATUS".
             DISPLAY "  NAME          : " QUE-NAME(1:60).
             DISPLAY "  MSG MAX       : " IPC-MQATTR-MAX.
             DISPLAY "  MSG SIZE      : " IPC-MQATTR-SIZE.
             DISPLAY "  MSG CNT       : " IPC-MQATTR-CNT.
-            DISPLAY "  MSG FLAG      : " IPC-MQATTR-FLAG.            
-            
-            IF IPC-MQATTR-CNT > 0 
+            DISPLAY "  MSG FLAG      : " IPC-MQATTR-FLAG.
+
+            IF IPC-MQATTR-CNT > 0
                 DISPLAY "----------------------------------------------"
                 DISPLAY "DATA EXIST, PLEASE PURGE FIRST";
                 GO TO 0000-EXIT;
             END-IF.
-             
+
         6000-HDRINIT.
-            DISPLAY "------------------------------------------------".
-            CALL 'HDR$HIST' USING 
+            CALL 'HDR$HIST' USING
                 BY VALUE        HDR_INIT,
                 BY REFERENCE    HDR-HIST,
                 BY VALUE        HDR-MIN,
                 BY VALUE        HDR-MAX,
                 BY VALUE        HDR-PREC,
                 GIVING INTO RET-CODE.
-            
+
             IF RET-CODE NOT = IPCERR_OK
                 DISPLAY "HDR$HIST INIT FAILED : " RET-CODE;
-                GO TO 1000-ERR; 
+                GO TO 1000-ERR;
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 寫入一筆 LATENCY 到 HDR HISTOGRAM，-u warmup_cnt 期間內不計入
+      *-----------------------------------------------------------
+        6500-HDRVALUE.
+            IF WARMUP-SEEN < WARMUP-CNT
+                COMPUTE WARMUP-SEEN = WARMUP-SEEN + 1
+            ELSE
+                IF HDR-HIST NOT = NULL
+                    CALL 'HDR$HIST' USING
+                        BY VALUE     HDR_VALUE,
+                        BY VALUE     HDR-HIST,
+                        BY VALUE     TIME-LAG,
+                        GIVING INTO RET-CODE
+                END-IF
+                IF RAW-ON
+                    PERFORM 6600-RAWWRITE
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -raw raw_file，將本筆 MSG-IDX,LATENCY 寫入 CSV，不受
+      * HDR$HIST 固定桶精度限制，供另行統計分析使用
+      *-----------------------------------------------------------
+        6600-RAWWRITE.
+            MOVE MSG-IDX TO RAW-IDX-DISP.
+            MOVE TIME-LAG TO RAW-LAG-DISP.
+            MOVE SPACES TO RAW-REC.
+            STRING FUNCTION TRIM(RAW-IDX-DISP) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(RAW-LAG-DISP) DELIMITED BY SIZE
+                INTO RAW-REC
+            END-STRING.
+            WRITE RAW-REC.
+
+      *-----------------------------------------------------------
+      * -o auto 時，以 BENCH-DIR/QUE-NAME_日期_時間.HDR 命名 HDR-FILE
+      *-----------------------------------------------------------
+        2800-AUTONAME.
+            DISPLAY "MQPERFBENCH" UPON ENVIRONMENT-NAME.
+            ACCEPT BENCH-DIR FROM ENVIRONMENT-VALUE.
+            IF BENCH-DIR = SPACES
+                MOVE "BENCH" TO BENCH-DIR
             END-IF.
-            
-            DISPLAY "HDR$HIST INIT OK".  
-                
+
+            ACCEPT AUTO-DATE FROM DATE YYYYMMDD.
+            ACCEPT AUTO-TIME FROM TIME.
+
+            STRING FUNCTION TRIM(BENCH-DIR) DELIMITED BY SIZE
+                   "/" DELIMITED BY SIZE
+                   FUNCTION TRIM(QUE-NAME) DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   AUTO-DATE DELIMITED BY SIZE
+                   "_" DELIMITED BY SIZE
+                   AUTO-TIME(1:6) DELIMITED BY SIZE
+                   ".HDR" DELIMITED BY SIZE
+                   INTO HDR-FILE.
+
+      *-----------------------------------------------------------
+      * -prune days，刪除 BENCH-DIR 下超過 N 天未更新的 *.HDR 檔案
+      *-----------------------------------------------------------
+        6800-PRUNE.
+            DISPLAY "MQPERFBENCH" UPON ENVIRONMENT-NAME.
+            ACCEPT BENCH-DIR FROM ENVIRONMENT-VALUE.
+            IF BENCH-DIR = SPACES
+                MOVE "BENCH" TO BENCH-DIR
+            END-IF.
+
+            MOVE PRUNE-DAYS TO PRUNE-DAYS-DISP.
+
+            DISPLAY "-----------------------------------------------".
+            DISPLAY "PRUNING " FUNCTION TRIM(BENCH-DIR)
+                    " - OLDER THAN " PRUNE-DAYS " DAY(S)".
+
+            STRING "find " DELIMITED BY SIZE
+                   FUNCTION TRIM(BENCH-DIR) DELIMITED BY SIZE
+                   " -name *.HDR -mtime +" DELIMITED BY SIZE
+                   PRUNE-DAYS-DISP DELIMITED BY SIZE
+                   " -delete" DELIMITED BY SIZE
+                   INTO PRUNE-CMD.
+
+            CALL "SYSTEM" USING PRUNE-CMD.
+            MOVE RETURN-CODE TO RET-CODE.
+
+            DISPLAY "PRUNE DONE, RC=" RET-CODE.
+            DISPLAY "-----------------------------------------------".
+
         7000-HDROUT.
-            CALL 'HDR$HIST' USING 
+            CALL 'HDR$HIST' USING
                 BY VALUE        HDR_SAVE,
                 BY VALUE        HDR-HIST,
-                BY REFERENCE    HDR-FILE,
+                BY REFERENCE    HDR-FILE-RUN,
                 BY VALUE        HDR-TICKS,
                 BY REFERENCE    HDR-MUL,
                 BY VALUE        HDR-FMT,
                 GIVING INTO RET-CODE.
-            
+
             IF RET-CODE NOT = IPCERR_OK
                 DISPLAY "HDR$HIST SAVE FAILED : " RET-CODE;
                 GO TO 1000-ERR;
             END-IF.
-             
+
         8000-TPS.
             IF STIME > 0
                 COMPUTE TPS = MSG-CNT * 1000000 / STIME
             END-IF.
-            
+
             DISPLAY "------------------------------------------------".
             DISPLAY "SPENT   " STIME " us ".
             DISPLAY "MSG CNT " MSG-CNT.
-            DISPLAY "TPS     " TPS " msg/sec". 
-                      
-                
-        END PROGRAM MQPERF.
\ No newline at end of file
+            DISPLAY "TPS     " TPS " msg/sec".
+
+      *-----------------------------------------------------------
+      * 顯示 P50/P90/P99 百分位延遲(須已累積 HDR HISTOGRAM)
+      *-----------------------------------------------------------
+        8500-PCTL.
+            IF HDR-HIST = NULL
+                GO TO 8500-EXIT
+            END-IF.
+
+            MOVE 50.0 TO PCT-ARG.
+            CALL 'HDR$HIST' USING
+                BY VALUE     HDR_PCTL,
+                BY VALUE     HDR-HIST,
+                BY VALUE     PCT-ARG,
+                BY REFERENCE PCT-50
+                GIVING INTO RET-CODE.
+
+            MOVE 90.0 TO PCT-ARG.
+            CALL 'HDR$HIST' USING
+                BY VALUE     HDR_PCTL,
+                BY VALUE     HDR-HIST,
+                BY VALUE     PCT-ARG,
+                BY REFERENCE PCT-90
+                GIVING INTO RET-CODE.
+
+            MOVE 99.0 TO PCT-ARG.
+            CALL 'HDR$HIST' USING
+                BY VALUE     HDR_PCTL,
+                BY VALUE     HDR-HIST,
+                BY VALUE     PCT-ARG,
+                BY REFERENCE PCT-99
+                GIVING INTO RET-CODE.
+
+            DISPLAY "P50 LATENCY(ns) " PCT-50.
+            DISPLAY "P90 LATENCY(ns) " PCT-90.
+            DISPLAY "P99 LATENCY(ns) " PCT-99.
+
+        8500-EXIT.
+            CONTINUE.
+
+      *-----------------------------------------------------------
+      * -resume，讀取先前 -ckpt 存檔，取得已送出的筆數，檔案不存在時
+      * 視為尚未送出(CKPT-DONE = 0)
+      *-----------------------------------------------------------
+        4600-CKPTREAD.
+            OPEN INPUT MQPERF-CKPT-FILE.
+            IF CKPT-FILE-STAT NOT = "00"
+                MOVE 0 TO CKPT-DONE;
+                GO TO 4600-EXIT;
+            END-IF.
+
+            READ MQPERF-CKPT-FILE
+                AT END
+                    MOVE "10" TO CKPT-FILE-STAT
+            END-READ.
+            CLOSE MQPERF-CKPT-FILE.
+
+            IF CKPT-FILE-STAT = "10"
+                MOVE 0 TO CKPT-DONE;
+            ELSE
+                COMPUTE CKPT-DONE = FUNCTION NUMVAL(CKPT-REC);
+            END-IF.
+
+            DISPLAY "RESUMING AFTER " CKPT-DONE " MSG(S) ALREADY SENT".
+
+        4600-EXIT.
+            CONTINUE.
+
+      *-----------------------------------------------------------
+      * -ckpt ckpt_file，將目前已送出的筆數存檔
+      *-----------------------------------------------------------
+        4700-CKPTWRITE.
+            OPEN OUTPUT MQPERF-CKPT-FILE.
+            IF CKPT-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN CKPT FILE : " CKPT-FILE-NAME;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+            MOVE CKPT-DONE-DISP TO CKPT-REC.
+            WRITE CKPT-REC.
+            CLOSE MQPERF-CKPT-FILE.
+
+      *-----------------------------------------------------------
+      * -p payload_file，讀入實際訊息內容至 PAYLOAD-BUF，逐行串接
+      * 直到檔尾或填滿容量(MSG-BODY 扣除 MSG-IDX/MSG-TICKS 之長度)
+      *-----------------------------------------------------------
+        2900-PAYLOADLOAD.
+            OPEN INPUT MQPERF-PAYLOAD-FILE.
+            IF PAYLOAD-FILE-STAT NOT = "00"
+                DISPLAY "PAYLOAD FILE OPEN FAILED : " PAYLOAD-FILE-NAME
+                GO TO 3000-PERR
+            END-IF.
+
+            MOVE SPACES TO PAYLOAD-BUF.
+            MOVE 1 TO PAYLOAD-PTR.
+            MOVE SPACE TO PAYLOAD-EOF-SW.
+
+            READ MQPERF-PAYLOAD-FILE
+                AT END MOVE "Y" TO PAYLOAD-EOF-SW
+            END-READ.
+
+            PERFORM TEST BEFORE UNTIL PAYLOAD-EOF
+                STRING FUNCTION TRIM(PAYLOAD-REC) DELIMITED BY SIZE
+                    INTO PAYLOAD-BUF
+                    WITH POINTER PAYLOAD-PTR
+                    ON OVERFLOW
+                        MOVE "Y" TO PAYLOAD-EOF-SW
+                END-STRING
+
+                IF NOT PAYLOAD-EOF
+                    READ MQPERF-PAYLOAD-FILE
+                        AT END MOVE "Y" TO PAYLOAD-EOF-SW
+                    END-READ
+                END-IF
+            END-PERFORM.
+
+            CLOSE MQPERF-PAYLOAD-FILE.
+
+            COMPUTE PAYLOAD-LEN = PAYLOAD-PTR - 1.
+            DISPLAY "PAYLOAD LOADED : " PAYLOAD-LEN " BYTES".
+
+      *-----------------------------------------------------------
+      * -j jitter_usec，在 MSG-SLEEP 正負 jitter_usec 範圍內隨機延遲
+      *-----------------------------------------------------------
+        4800-JITTERSLEEP.
+            MOVE MSG-SLEEP TO SLEEP-ACTUAL.
+
+            IF JITTER-USEC NOT = 0
+                COMPUTE JITTER-RND = FUNCTION RANDOM
+                COMPUTE SLEEP-ACTUAL =
+                        MSG-SLEEP
+                        + (JITTER-RND * 2 * JITTER-USEC)
+                        - JITTER-USEC
+                IF SLEEP-ACTUAL < 0
+                    MOVE 0 TO SLEEP-ACTUAL
+                END-IF
+            END-IF.
+
+            IF SLEEP-ACTUAL NOT = 0
+                CALL 'MW$UTILS' USING
+                    BY VALUE    SLEEP_USEC,
+                    BY VALUE    SLEEP-ACTUAL
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -r run_out，將本次 TPS/筆數/耗時存檔供下次 -compare 使用
+      *-----------------------------------------------------------
+        9500-RUNSAVE.
+            MOVE MSG-CNT TO RUN-CNT-DISP.
+            MOVE STIME TO RUN-STIME-DISP.
+            MOVE TPS TO RUN-TPS-DISP.
+            MOVE PCT-50 TO RUN-PCT-50-DISP.
+            MOVE PCT-90 TO RUN-PCT-90-DISP.
+            MOVE PCT-99 TO RUN-PCT-99-DISP.
+
+            OPEN OUTPUT MQPERF-RUN-FILE.
+            IF RUN-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN RUN OUT FILE : " RUN-OUT-NAME;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+            STRING RUN-CNT-DISP    DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RUN-STIME-DISP  DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RUN-TPS-DISP    DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RUN-PCT-50-DISP DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RUN-PCT-90-DISP DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   RUN-PCT-99-DISP DELIMITED BY SIZE
+                   INTO RUN-REC.
+            WRITE RUN-REC.
+            CLOSE MQPERF-RUN-FILE.
+
+      *-----------------------------------------------------------
+      * -compare baseline_file，讀取先前 -r 存檔並比較 TPS
+      *-----------------------------------------------------------
+        9600-RUNCOMPARE.
+            OPEN INPUT MQPERF-CMP-FILE.
+            IF CMP-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN COMPARE FILE : " CMP-FILE-NAME;
+                GO TO 9600-EXIT;
+            END-IF.
+
+            READ MQPERF-CMP-FILE
+                AT END
+                    MOVE "10" TO CMP-FILE-STAT
+            END-READ.
+            CLOSE MQPERF-CMP-FILE.
+
+            IF CMP-FILE-STAT = "10"
+                DISPLAY "COMPARE FILE EMPTY : " CMP-FILE-NAME;
+                GO TO 9600-EXIT;
+            END-IF.
+
+            UNSTRING CMP-REC DELIMITED BY ","
+                INTO BASE-CNT-DISP, BASE-STIME-DISP, BASE-TPS-DISP,
+                     BASE-PCT-50-DISP, BASE-PCT-90-DISP,
+                     BASE-PCT-99-DISP.
+
+            COMPUTE BASE-CNT = FUNCTION NUMVAL(BASE-CNT-DISP).
+            COMPUTE BASE-STIME = FUNCTION NUMVAL(BASE-STIME-DISP).
+            COMPUTE BASE-TPS = FUNCTION NUMVAL(BASE-TPS-DISP).
+            COMPUTE BASE-PCT-50 = FUNCTION NUMVAL(BASE-PCT-50-DISP).
+            COMPUTE BASE-PCT-90 = FUNCTION NUMVAL(BASE-PCT-90-DISP).
+            COMPUTE BASE-PCT-99 = FUNCTION NUMVAL(BASE-PCT-99-DISP).
+
+            IF BASE-TPS > 0
+                COMPUTE TPS-DELTA-PCT =
+                        ((TPS - BASE-TPS) * 100) / BASE-TPS
+            END-IF.
+
+      * 百分位數同樣需要跟 BASELINE 比較延遲變化，不只比較 TPS
+            IF BASE-PCT-50 > 0
+                COMPUTE PCT-50-DELTA-PCT =
+                        ((PCT-50 - BASE-PCT-50) * 100) / BASE-PCT-50
+            END-IF.
+            IF BASE-PCT-90 > 0
+                COMPUTE PCT-90-DELTA-PCT =
+                        ((PCT-90 - BASE-PCT-90) * 100) / BASE-PCT-90
+            END-IF.
+            IF BASE-PCT-99 > 0
+                COMPUTE PCT-99-DELTA-PCT =
+                        ((PCT-99 - BASE-PCT-99) * 100) / BASE-PCT-99
+            END-IF.
+
+            DISPLAY "------------------------------------------------".
+            DISPLAY "RUN COMPARE AGAINST : " CMP-FILE-NAME(1:40).
+            DISPLAY "  BASELINE TPS  : " BASE-TPS.
+            DISPLAY "  CURRENT TPS   : " TPS.
+            DISPLAY "  DELTA         : " TPS-DELTA-PCT "%".
+            DISPLAY "  BASELINE P50/P90/P99(ns) : "
+                    BASE-PCT-50 "/" BASE-PCT-90 "/" BASE-PCT-99.
+            DISPLAY "  CURRENT  P50/P90/P99(ns) : "
+                    PCT-50 "/" PCT-90 "/" PCT-99.
+            DISPLAY "  DELTA    P50/P90/P99     : "
+                    PCT-50-DELTA-PCT "%/" PCT-90-DELTA-PCT "%/"
+                    PCT-99-DELTA-PCT "%".
+
+        9600-EXIT.
+            CONTINUE.
+
+        END PROGRAM MQPERF.
