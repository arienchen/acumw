@@ -0,0 +1,230 @@
+      */--------------------------------------------------------------
+      * MSGSEND.CBL
+      * 傳送系統時間字串到 SYS/V Msg Que(MQSEND 的 SYS/V 版本)
+      *
+      * LAST MODIFIED : V1.0 2016-06-19 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. 使用 BLOCK MODE 開 Msg Que
+      * 2. 資料內容為系統時間 HHMMSSss 8碼
+      * 3. SYS/V Msg 以 MSG-TYPE 分類訊息，無優先序觀念，故 -t msg_type
+      *    取代 MQSEND 的 -p priority 選項
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MSGSEND.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        01  MSG-ID              SIGNED-INT VALUE 0.
+        01  MSG-FLAG            SIGNED-INT VALUE IPC-BLOCK.
+        01  MSG-TEXT            PIC X(255) VALUE SPACES.
+        01  MSG-REPEAT          SIGNED-LONG VALUE 1.
+        01  MSG-WAIT            SIGNED-LONG VALUE 0.
+        01  MSG-WAIT-USEC       SIGNED-LONG VALUE 0.
+        01  MSG-TYPE-PARM       SIGNED-LONG VALUE 1.
+        01  MSG-QUE.
+            05  QUE-NAME        PIC X(IPC-NAME-LEN).
+            05  FILLER          PIC X.
+
+        01  MSG-DATA.
+            05  MSG-LEN         SIGNED-INT.
+            05  MSG-TYPE        SIGNED-LONG VALUE 1.
+            05  MSG-BODY        PIC X(255).
+
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+            PERFORM 2000-PARAM.
+
+            CALL 'IPC$MSG' USING
+                BY VALUE        IPC-MSG-OPEN,
+                BY REFERENCE    MSG-ID,
+                BY REFERENCE    MSG-QUE,
+                BY VALUE        IPC_CREAT,
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            DISPLAY "-----------------------------------------------".
+            DISPLAY "SYS/V MSG QUE : " QUE-NAME(1:60).
+            DISPLAY "        MSGID : " MSG-ID.
+            DISPLAY "------------------------------------------------".
+
+            COMPUTE MSG-WAIT-USEC = MSG-WAIT * 1000.
+            MOVE MSG-TYPE-PARM TO MSG-TYPE.
+
+            PERFORM 4000-SEND MSG-REPEAT TIMES.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+        1000-ERR.
+            MOVE LENGTH OF ERR-TXT TO ERR-LEN.
+
+            CALL 'MW$STR' USING
+                BY VALUE        SERROR,
+                BY VALUE        RET_CODE,
+                BY REFERENCE    ERR-TXT,
+                BY REFERENCE    ERR-LEN.
+
+            DISPLAY "RUN ERROR : " RET-CODE.
+            DISPLAY "          : " ERR-TXT(1:ERR-LEN).
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MSGSEND"       TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+      *-----------------------------------------------------------
+      * 傳送一筆訊息，-c count 重複呼叫，-w wait_ms 為間隔毫秒
+      *-----------------------------------------------------------
+        4000-SEND.
+            IF MSG-TEXT NOT = SPACES
+                MOVE MSG-TEXT TO MSG-BODY
+                COMPUTE MSG-LEN =
+                        FUNCTION LENGTH(FUNCTION TRIM(MSG-TEXT))
+            ELSE
+                ACCEPT MSG-BODY FROM TIME
+                MOVE 8 TO MSG-LEN
+            END-IF.
+
+            CALL 'IPC$MSG' USING
+                BY VALUE        IPC-MSG-SEND,
+                BY VALUE        MSG-ID,
+                BY REFERENCE    MSG-DATA,
+                BY VALUE        MSG-FLAG,
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            DISPLAY "SENT:" MSG-BODY(1:MSG-LEN).
+
+            IF MSG-WAIT NOT = 0
+                CALL 'MW$UTILS' USING
+                    BY VALUE    SLEEP_USEC,
+                    BY VALUE    MSG-WAIT-USEC
+            END-IF.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -m msg_text, -c count, -w wait_ms, -t msg_type
+      * 必要參數   : que_name (必須為最後一個)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            IF PARAM-PREV NOT = SPACES
+                                GO TO 3000-PERR
+                            END-IF
+                            MOVE PARAM TO QUE-NAME
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-m"   MOVE PARAM TO PARAM-PREV
+                WHEN "-c"   MOVE PARAM TO PARAM-PREV
+                WHEN "-w"   MOVE PARAM TO PARAM-PREV
+                WHEN "-t"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-m"
+                            MOVE PARAM TO MSG-TEXT
+                        WHEN "-c"
+                            COMPUTE MSG-REPEAT = FUNCTION NUMVAL(PARAM)
+                        WHEN "-w"
+                            COMPUTE MSG-WAIT = FUNCTION NUMVAL(PARAM)
+                        WHEN "-t"
+                            COMPUTE MSG-TYPE-PARM =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MSGSEND - Send Msg (SYS/V)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MSGSEND [options] $que_name".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-m msg_text]      Payload, default is HHMMSSss".
+            DISPLAY "                     (single token, no spaces)".
+            DISPLAY "  [-c count]         Repeat Count, default 1".
+            DISPLAY "  [-w wait_ms]       Wait Between Msg, default 0".
+            DISPLAY "  [-t msg_type]      Msg Type, default 1".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+        END PROGRAM MSGSEND.
