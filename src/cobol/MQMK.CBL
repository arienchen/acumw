@@ -1,8 +1,36 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MQMK.
-        WORKING-STORAGE SECTION.        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * CTL-FILE 紀錄建立成功的 QUE NAME/MSG-ID/MAX/SIZE，供批次後續
+      * 步驟查閱，路徑/檔名可由環境變數 MQMKCTL 覆蓋
+            SELECT MQMK-CTL-FILE ASSIGN TO "MQMKCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CTL-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+            COPY "REGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MQMK-CTL-FILE.
+        01  MQMK-CTL-REC.
+            05  CTL-QUE-NAME        PIC X(64).
+            05  FILLER              PIC X VALUE "|".
+            05  CTL-MSG-ID          PIC -(9)9.
+            05  FILLER              PIC X VALUE "|".
+            05  CTL-MSG-MAX         PIC -(9)9.
+            05  FILLER              PIC X VALUE "|".
+            05  CTL-MSG-SIZE        PIC -(9)9.
+        COPY "INCLOGFD.DEF".
+        COPY "REGFD.DEF".
+
+        WORKING-STORAGE SECTION.
         COPY "MWAPI.DEF".
-        
+
+        77  CTL-FILE-STAT       PIC XX.
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  REG-FILE-STAT       PIC XX.
         77  ERR-TXT             PIC X(80).
         77  ERR-LEN             SIGNED-INT VALUE 0.
         77  RET-CODE            SIGNED-INT VALUE 0.
@@ -14,11 +42,21 @@
         77  STRING-PTR          PIC 9(3).
         77  PARAM-FLAG          PIC X VALUE SPACE.
             88 PARAM-END        VALUE 'Y'.
-        
-        
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  OCT-IDX             PIC 9(3).
+        77  OCT-LEN             PIC 9(3).
+        77  OCT-DIGIT           PIC 9.
+
+        77  PROD-SW              PIC X VALUE SPACE.
+            88 PROD-ON           VALUE 'Y'.
+
         01  MSG-MAX             SIGNED-INT VALUE 10.
         01  MSG-SIZE            SIGNED-INT VALUE 100.
-        01  MSG-FLAG            SIGNED-INT.     
+        01  MSG-MODE            SIGNED-INT VALUE 436.
+      *     436 = OCTAL 0664, DEFAULT PERMISSION IF -m NOT GIVEN
+        01  MSG-FLAG            SIGNED-INT.
         01  MSG-ID              SIGNED-INT VALUE 0.
         01  MSG-QUE.
             05  QUE-NAME        PIC X(IPC-NAME-LEN) 
@@ -37,7 +75,8 @@
             DISPLAY "MSG QUE  : " QUE-NAME(1:60).
             DISPLAY "MSG MAX  : " MSG-MAX.
             DISPLAY "MSG SIZE : " MSG-SIZE.
-            
+            DISPLAY "MSG MODE : " MSG-MODE.
+
       * CREATE MSG QUE 璝 QUE 玥肚岿粇        
             COMPUTE MSG-FLAG = IPC_CREAT + IPC_EXCL.
             CALL 'IPC$MQ' USING 
@@ -47,24 +86,118 @@
                 BY VALUE        MSG-FLAG,
                 BY VALUE        MSG-MAX,
                 BY VALUE        MSG-SIZE,
+                BY VALUE        MSG-MODE,
                 GIVING INTO RET-CODE.
             
             DISPLAY "-----------------------------------------------".
-               
+
             IF RET-CODE NOT = IPCERR_OK
+                IF RET-CODE = IPCERR_EEXIST
+                    PERFORM 1500-CHKEXIST
+                END-IF
                 DISPLAY "IPC$MQ OPEN FAILED : " RET-CODE;
                 GO TO 1000-ERR;
             END-IF.
-            
+
             DISPLAY "MSGID    : " MSG-ID " CREATED".
             DISPLAY "-----------------------------------------------".
             DISPLAY " ".
-                      
+
+            PERFORM 1800-CTLWRT.
+            PERFORM 1850-REGWRITE.
+
         0000-EXIT.
-            DISPLAY "PRESS <ENTER> TO EXIT".
-            ACCEPT OMITTED.                                                     
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
             STOP RUN.
             
+      * QUE 已存在(IPCERR_EEXIST) 時，比對既有 MAX/SIZE 是否相符
+      * 相符則視為重複執行成功(idempotent)，不符才算真正錯誤
+        1500-CHKEXIST.
+            CALL 'IPC$MQ' USING
+                BY VALUE        IPC-MQ-STATUS,
+                BY REFERENCE    MSG-QUE,
+                BY REFERENCE    IPC-MQ-ATTR-T
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            IF IPC-MQATTR-MAX NOT = MSG-MAX
+            OR IPC-MQATTR-SIZE NOT = MSG-SIZE
+                DISPLAY "QUE ALREADY EXISTS, MAX/SIZE MISMATCH";
+                DISPLAY "  EXISTING  MAX/SIZE : "
+                         IPC-MQATTR-MAX "/" IPC-MQATTR-SIZE;
+                DISPLAY "  REQUESTED MAX/SIZE : " MSG-MAX "/" MSG-SIZE;
+                GO TO 0000-EXIT;
+            END-IF.
+
+            COMPUTE MSG-FLAG = IPC_CREAT.
+            CALL 'IPC$MQ' USING
+                BY VALUE        IPC-MQ-OPEN,
+                BY REFERENCE    MSG-ID,
+                BY REFERENCE    MSG-QUE,
+                BY VALUE        MSG-FLAG,
+                BY VALUE        MSG-MAX,
+                BY VALUE        MSG-SIZE,
+                BY VALUE        MSG-MODE,
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            DISPLAY "QUE ALREADY EXISTS, MAX/SIZE MATCH - OK".
+            DISPLAY "MSGID    : " MSG-ID " EXISTING".
+            DISPLAY "-----------------------------------------------".
+            DISPLAY " ".
+
+            PERFORM 1800-CTLWRT.
+            PERFORM 1850-REGWRITE.
+            GO TO 0000-EXIT.
+
+      * 將建立結果寫入 CTL-FILE，檔案不存在時自動建立
+        1800-CTLWRT.
+            OPEN EXTEND MQMK-CTL-FILE.
+            IF CTL-FILE-STAT = "35"
+                OPEN OUTPUT MQMK-CTL-FILE
+            END-IF.
+
+            MOVE QUE-NAME TO CTL-QUE-NAME.
+            MOVE MSG-ID TO CTL-MSG-ID.
+            MOVE MSG-MAX TO CTL-MSG-MAX.
+            MOVE MSG-SIZE TO CTL-MSG-SIZE.
+            WRITE MQMK-CTL-REC.
+            CLOSE MQMK-CTL-FILE.
+
+      * 將建立結果登錄至共用 QUE 登錄簿(QUEREG)，檔案不存在時自動建立
+        1850-REGWRITE.
+            MOVE QUE-NAME TO REG-QUE-NAME.
+            MOVE "POSIX" TO REG-QUE-TYPE.
+            MOVE "CREATE" TO REG-ACTION.
+            MOVE MSG-MAX TO REG-MAX.
+            MOVE MSG-SIZE TO REG-SIZE.
+            IF PROD-ON
+                MOVE "Y" TO REG-PROD-FLAG
+            ELSE
+                MOVE "N" TO REG-PROD-FLAG
+            END-IF.
+
+            DISPLAY "USER" UPON ENVIRONMENT-NAME.
+            ACCEPT REG-OWNER FROM ENVIRONMENT-VALUE.
+            ACCEPT REG-DATE FROM DATE YYYYMMDD.
+
+            OPEN EXTEND QUE-REG-FILE.
+            IF REG-FILE-STAT = "35"
+                OPEN OUTPUT QUE-REG-FILE
+            END-IF.
+
+            WRITE REG-REC.
+            CLOSE QUE-REG-FILE.
+
         1000-ERR.
             MOVE LENGTH OF ERR-TXT TO ERR-LEN.
             
@@ -77,8 +210,24 @@
             DISPLAY "SERROR : " ERR-TXT(1:ERR-LEN).
             DISPLAY "-----------------------------------------------".
             DISPLAY " ".
-                
+
+            PERFORM 1900-INCLOG.
+
             GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MQMK"          TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
           
           
         2000-PARAM.
@@ -115,20 +264,36 @@
             END-IF.
              
         2500-SETPARAM.
-            EVALUATE PARAM 
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
                 WHEN "-c"   MOVE PARAM TO PARAM-PREV
                 WHEN "-s"   MOVE PARAM TO PARAM-PREV
-                WHEN OTHER 
+                WHEN "-m"   MOVE PARAM TO PARAM-PREV
+                WHEN "-p"   MOVE "Y" TO PROD-SW
+                WHEN OTHER
                     EVALUATE PARAM-PREV
-                        WHEN "-c" 
+                        WHEN "-c"
                             COMPUTE MSG-MAX = FUNCTION NUMVAL(PARAM)
-                        WHEN "-s" 
+                        WHEN "-s"
                             COMPUTE MSG-SIZE = FUNCTION NUMVAL(PARAM)
-                        WHEN OTHER 
+                        WHEN "-m"
+                            PERFORM 2600-OCTVAL
+                        WHEN OTHER
                             GO TO 3000-PERR
                     END-EVALUATE
                     MOVE SPACES TO PARAM-PREV
-            END-EVALUATE.    
+            END-EVALUATE.
+
+      * 將 -m 帶入的 8 進位模式字串(ex: 0660) 轉換為數值，存入 MSG-MODE
+        2600-OCTVAL.
+            MOVE 0 TO MSG-MODE.
+            COMPUTE OCT-LEN = FUNCTION LENGTH(FUNCTION TRIM(PARAM)).
+            PERFORM VARYING OCT-IDX FROM 1 BY 1
+                    UNTIL OCT-IDX > OCT-LEN
+                COMPUTE OCT-DIGIT = FUNCTION NUMVAL(PARAM(OCT-IDX:1))
+                COMPUTE MSG-MODE = MSG-MODE * 8 + OCT-DIGIT
+            END-PERFORM.
             
         3000-PERR.
             DISPLAY "INVALID PARAMETER".
@@ -141,8 +306,11 @@
             DISPLAY "options:".
             DISPLAY "  [-c msg_max]       Max Msg in Que, default 10".
             DISPLAY "  [-s msg_size]      Max Size of Msg, default 100".
+            DISPLAY "  [-m octal_mode]    Que Permission, default 0664".
+            DISPLAY "  [-p]               Flag As Production Que".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
             DISPLAY " "
-            GO TO 0000-EXIT.    
+            GO TO 0000-EXIT.
                   
                 
-        END PROGRAM MQMK.
\ No newline at end of file
+        END PROGRAM MQMK.
