@@ -0,0 +1,312 @@
+      */--------------------------------------------------------------
+      * MWCHECK.CBL
+      * 批次健康檢查驅動程式 - 依控制檔逐行呼叫 MQxxx/MSGxxx 檢查
+      *
+      * LAST MODIFIED : V1.0 2026-08-09 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. 讀取 -c ctl_file，每行格式為 PROGRAM,QUE-NAME,PARAMETERS
+      * 2. 以 runcbl 逐一執行每行指定的檢查程式(通常為 MQSTS/MSGSTS/
+      *    MQPERF/MSGPERF 等唯讀檢查型程式)，取得其 RETURN-CODE
+      * 3. 將每筆檢查結果連同時間戳記彙整寫入 -o report_file 產出
+      *    一份總結報表，取代早班人員逐一手動執行檢查
+      * 4. 空行與以 "*" 開頭的行視為註解，略過不處理
+      *
+      * CHANGED LOSG
+      * -------------------------------------------------------------
+      * 2026-08-09 ARIEN
+      *     新增本程式
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MWCHECK.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -c 健康檢查控制檔，一行一筆檢查項目
+            SELECT MWCHECK-CTL-FILE ASSIGN TO CTL-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CTL-FILE-STAT.
+      * -o 本次執行彙整報表
+            SELECT MWCHECK-RPT-FILE ASSIGN TO RPT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS RPT-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MWCHECK-CTL-FILE.
+        01  CTL-REC                 PIC X(200).
+
+        FD  MWCHECK-RPT-FILE.
+        01  RPT-REC                 PIC X(200).
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        01  CTL-FILE-NAME       PIC X(FILE_NAME_LEN) VALUE SPACES.
+        01  RPT-FILE-NAME       PIC X(FILE_NAME_LEN)
+                                 VALUE "MWCHECKRPT".
+        77  CTL-FILE-STAT       PIC XX.
+            88 CTL-EOF          VALUE "10".
+        77  RPT-FILE-STAT       PIC XX.
+
+        77  CHK-PGM             PIC X(8)  VALUE SPACES.
+        77  CHK-QUE             PIC X(64) VALUE SPACES.
+        77  CHK-PARM            PIC X(120) VALUE SPACES.
+        77  CHK-UPTR            PIC 9(3)  VALUE 1.
+        77  CHK-RC              SIGNED-INT VALUE 0.
+
+        77  CMD-LINE            PIC X(256) VALUE SPACES.
+        77  CHK-TIME            PIC X(8).
+        77  CHK-RC-DISP         PIC -(5)9.
+
+        77  CHK-TOTAL           SIGNED-INT VALUE 0.
+        77  CHK-FAIL            SIGNED-INT VALUE 0.
+        77  CHK-TOTAL-DISP      PIC -(5)9.
+        77  CHK-FAIL-DISP       PIC -(5)9.
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+            PERFORM 2000-PARAM.
+
+            PERFORM 5000-RUNALL.
+
+            DISPLAY "-----------------------------------------------".
+            MOVE CHK-TOTAL TO CHK-TOTAL-DISP.
+            MOVE CHK-FAIL  TO CHK-FAIL-DISP.
+            DISPLAY "TOTAL CHECKS : " CHK-TOTAL-DISP.
+            DISPLAY "FAILED       : " CHK-FAIL-DISP.
+            DISPLAY "REPORT       : " RPT-FILE-NAME.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * 讀取控制檔，逐行執行檢查並寫入報表
+      *-----------------------------------------------------------
+        5000-RUNALL.
+            OPEN INPUT MWCHECK-CTL-FILE.
+            IF CTL-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN CTL FILE : " CTL-FILE-NAME;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+
+            OPEN OUTPUT MWCHECK-RPT-FILE.
+            IF RPT-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN RPT FILE : " RPT-FILE-NAME;
+                CLOSE MWCHECK-CTL-FILE;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+
+            PERFORM TEST BEFORE UNTIL CTL-EOF
+                READ MWCHECK-CTL-FILE
+                    AT END
+                        MOVE "10" TO CTL-FILE-STAT
+                    NOT AT END
+                        PERFORM 5500-RUNCHK
+                END-READ
+            END-PERFORM.
+
+            CLOSE MWCHECK-CTL-FILE.
+            CLOSE MWCHECK-RPT-FILE.
+
+      *-----------------------------------------------------------
+      * 解析一行控制檔，以 runcbl 呼叫指定程式並記錄結果
+      *-----------------------------------------------------------
+        5500-RUNCHK.
+            IF CTL-REC = SPACES OR CTL-REC(1:1) = "*"
+                CONTINUE
+            ELSE
+                MOVE SPACES TO CHK-PGM
+                MOVE SPACES TO CHK-QUE
+                MOVE SPACES TO CHK-PARM
+                MOVE 1 TO CHK-UPTR
+
+                UNSTRING CTL-REC DELIMITED BY ","
+                    INTO CHK-PGM, CHK-QUE, CHK-PARM
+                    POINTER CHK-UPTR
+                END-UNSTRING
+
+                MOVE SPACES TO CMD-LINE
+                STRING "runcbl " DELIMITED BY SIZE
+                        CHK-PGM DELIMITED BY SPACE
+                        " " DELIMITED BY SIZE
+                        CHK-PARM DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        CHK-QUE DELIMITED BY SPACE
+                    INTO CMD-LINE
+                END-STRING
+
+                CALL "SYSTEM" USING CMD-LINE
+                MOVE RETURN-CODE TO CHK-RC
+
+                ADD 1 TO CHK-TOTAL
+                IF CHK-RC NOT = 0
+                    ADD 1 TO CHK-FAIL
+                END-IF
+
+                PERFORM 5800-RPTWRITE
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 將一筆檢查結果寫入彙整報表
+      *-----------------------------------------------------------
+        5800-RPTWRITE.
+            ACCEPT CHK-TIME FROM TIME.
+            MOVE CHK-RC TO CHK-RC-DISP.
+            MOVE SPACES TO RPT-REC.
+
+            IF CHK-RC = 0
+                STRING CHK-TIME DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        CHK-PGM DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        CHK-QUE DELIMITED BY SIZE
+                        " RC=" DELIMITED BY SIZE
+                        CHK-RC-DISP DELIMITED BY SIZE
+                        " PASS" DELIMITED BY SIZE
+                    INTO RPT-REC
+                END-STRING
+            ELSE
+                STRING CHK-TIME DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        CHK-PGM DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        CHK-QUE DELIMITED BY SIZE
+                        " RC=" DELIMITED BY SIZE
+                        CHK-RC-DISP DELIMITED BY SIZE
+                        " FAIL" DELIMITED BY SIZE
+                    INTO RPT-REC
+                END-STRING
+            END-IF.
+
+            WRITE RPT-REC.
+            DISPLAY RPT-REC(1:80).
+
+        1000-ERR.
+            MOVE LENGTH OF ERR-TXT TO ERR-LEN.
+
+            CALL 'MW$STR' USING
+                BY VALUE        SERROR,
+                BY VALUE        RET_CODE,
+                BY REFERENCE    ERR-TXT,
+                BY REFERENCE    ERR-LEN.
+
+            DISPLAY "RUN ERROR : " RET-CODE.
+            DISPLAY "          : " ERR-TXT(1:ERR-LEN).
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MWCHECK"       TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 必要參數 : -c ctl_file
+      * 選擇性參數 : -o report_file
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            EVALUATE PARAM-PREV
+                                WHEN "-c"
+                                    MOVE PARAM TO CTL-FILE-NAME
+                                WHEN "-o"
+                                    MOVE PARAM TO RPT-FILE-NAME
+                                WHEN SPACES
+                                    CONTINUE
+                                WHEN OTHER
+                                    GO TO 3000-PERR
+                            END-EVALUATE
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF CTL-FILE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-c"   MOVE PARAM TO PARAM-PREV
+                WHEN "-o"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-c"
+                            MOVE PARAM TO CTL-FILE-NAME
+                        WHEN "-o"
+                            MOVE PARAM TO RPT-FILE-NAME
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MWCHECK - Batch Queue Health Check Driver".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MWCHECK -c ctl_file [-o report_file]".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  -c ctl_file         Check List(PROGRAM,QUE,PARM)".
+            DISPLAY "  [-o report_file]    Consolidated Report(Default".
+            DISPLAY "                      MWCHECKRPT)".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+        END PROGRAM MWCHECK.
