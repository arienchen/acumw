@@ -1,64 +1,395 @@
+      */--------------------------------------------------------------
+      * MQRM.CBL
+      * 移除 POSIX Msg Que
+      *
+      * CHANGED LOSG
+      * -------------------------------------------------------------
+      * 2016-09-05 ARIEN
+      *     移除前檢查 QUE 是否還有未取用訊息，有則拒絕移除，
+      *     可用 -f 強制移除；新增 -l list_file 批次移除模式
+      *
+      */
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MQRM.
-        WORKING-STORAGE SECTION.        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -l 批次移除時，QUE NAME 清單檔案，一行一個 QUE NAME
+            SELECT MQRM-LIST-FILE ASSIGN TO LIST-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LIST-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+            COPY "REGSL.DEF".
+            COPY "AUTHSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MQRM-LIST-FILE.
+        01  LIST-REC                PIC X(64).
+        COPY "INCLOGFD.DEF".
+        COPY "REGFD.DEF".
+        COPY "AUTHFD.DEF".
+
+        WORKING-STORAGE SECTION.
         COPY "MWAPI.DEF".
-        
+
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  REG-FILE-STAT       PIC XX.
+            88 REG-EOF          VALUE "10".
+        77  AUTHOPS-FILE-STAT   PIC XX.
+            88 AUTHOPS-EOF      VALUE "10".
+        77  REG-FOUND-PROD      PIC X VALUE "N".
+            88 FOUND-PROD       VALUE "Y".
+        77  AUTH-OK-SW          PIC X VALUE SPACE.
+            88 AUTH-OK          VALUE "Y".
+        77  DENY-SW             PIC X VALUE SPACE.
+            88 DENY-ON          VALUE "Y".
+        77  OPER-ID             PIC X(32) VALUE SPACES.
         77  ERR-TXT             PIC X(80).
         77  ERR-LEN             SIGNED-INT VALUE 0.
         77  RET-CODE            SIGNED-INT VALUE 0.
-        
-        
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  FORCE-SW            PIC X VALUE SPACE.
+            88 FORCE-ON         VALUE 'Y'.
+        77  LIST-SW             PIC X VALUE SPACE.
+            88 LIST-MODE        VALUE 'Y'.
+        77  LIST-FILE-STAT      PIC XX.
+            88 LIST-EOF         VALUE "10".
+
+        01  LIST-FILE-NAME      PIC X(256) VALUE SPACES.
         01  MSG-ID              SIGNED-INT VALUE 0.
         01  MSG-QUE.
             05  QUE-NAME        PIC X(IPC-NAME-LEN).
             05  FILLER          PIC X.
-            		
+
         PROCEDURE               DIVISION.
         MAIN-RTN                SECTION.
         0000-BEGIN.
-      	   
-      	    ACCEPT QUE-NAME FROM COMMAND-LINE.
-            
-            IF QUE-NAME = SPACE 
-                DISPLAY "MQRM - Remove Msg Que(POSIX)";
-                DISPLAY "Usage:";
-                DISPLAY "  runcbl MQRM $que_name";
-                DISPLAY " ";
+
+            PERFORM 2000-PARAM.
+
+            IF LIST-MODE
+                PERFORM 6000-BATCHRM
+            ELSE
+                PERFORM 5000-RMONE
+            END-IF.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * 移除前檢查 QUE 是否仍有未取用訊息，有則需 -f 才可強制移除
+      *-----------------------------------------------------------
+        5000-RMONE.
+            PERFORM 5600-AUTHCHK.
+
+            IF DENY-ON
+                DISPLAY "QUE IS FLAGGED PRODUCTION - REMOVE DENIED";
+                DISPLAY "OPERATOR " OPER-ID(1:20) " NOT IN AUTHOPS LIST";
+                MOVE -1 TO RET-CODE
+                MOVE "NOT AUTHORIZED TO REMOVE PROD QUE" TO ERR-TXT
+                MOVE LENGTH OF ERR-TXT TO ERR-LEN
+                PERFORM 1900-INCLOG
+                GO TO 0000-EXIT;
+            END-IF.
+
+            PERFORM 5500-PENDCHK.
+
+            IF RET-CODE = IPCERR_OK AND IPC-MQATTR-CNT > 0
+            AND NOT FORCE-ON
+                DISPLAY "QUE HAS " IPC-MQATTR-CNT " PENDING MSG(S),";
+                DISPLAY "NOT REMOVED, USE -f TO FORCE";
                 GO TO 0000-EXIT;
             END-IF.
-            
-            CALL 'IPC$MQ' USING 
+
+            CALL 'IPC$MQ' USING
                 BY VALUE		IPC-MQ-RM,
            	    BY REFERENCE    MSG-QUE,
            	    GIVING INTO RET-CODE.
-           	   
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-            
+
             DISPLAY "-----------------------------------------------".
             DISPLAY "POSIX MSG QUE : " QUE-NAME(1:60).
             DISPLAY "REMOVED".
             DISPLAY "------------------------------------------------".
-            
-                      
-        0000-EXIT.
-            DISPLAY "PRESS <ENTER> TO EXIT".
-            ACCEPT OMITTED.                                                     
-            STOP RUN.
-            
+
+            PERFORM 1850-REGWRITE.
+
+      *-----------------------------------------------------------
+      * 掃描登錄簿(QUEREG)找出該 QUE 最後一筆 CREATE 紀錄，若標記為
+      * 正式環境 QUE 則比對操作者是否列於授權清單(AUTHOPS)，結果存入
+      * DENY-SW 供呼叫者決定是否拒絕移除
+      *-----------------------------------------------------------
+        5600-AUTHCHK.
+            MOVE "N" TO REG-FOUND-PROD.
+            MOVE "N" TO DENY-SW.
+
+            OPEN INPUT QUE-REG-FILE.
+            IF REG-FILE-STAT = "00"
+                PERFORM TEST BEFORE UNTIL REG-EOF
+                    READ QUE-REG-FILE
+                        AT END
+                            MOVE "10" TO REG-FILE-STAT
+                        NOT AT END
+                            IF REG-QUE-NAME = QUE-NAME
+                            AND REG-ACTION = "CREATE"
+                                MOVE REG-PROD-FLAG TO REG-FOUND-PROD
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE QUE-REG-FILE
+            END-IF.
+
+            IF FOUND-PROD
+                PERFORM 5650-OPERCHK
+                IF NOT AUTH-OK
+                    MOVE "Y" TO DENY-SW
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 目前登入帳號比對授權清單(AUTHOPS)，一行一個允許的操作者帳號
+      *-----------------------------------------------------------
+        5650-OPERCHK.
+            MOVE "N" TO AUTH-OK-SW.
+
+            DISPLAY "USER" UPON ENVIRONMENT-NAME.
+            ACCEPT OPER-ID FROM ENVIRONMENT-VALUE.
+
+            OPEN INPUT AUTHOPS-FILE.
+            IF AUTHOPS-FILE-STAT = "00"
+                PERFORM TEST BEFORE UNTIL AUTHOPS-EOF
+                    READ AUTHOPS-FILE
+                        AT END
+                            MOVE "10" TO AUTHOPS-FILE-STAT
+                        NOT AT END
+                            PERFORM 5660-OPERMATCH
+                    END-READ
+                END-PERFORM
+                CLOSE AUTHOPS-FILE
+            END-IF.
+
+        5660-OPERMATCH.
+            IF AUTHOPS-REC = SPACES OR AUTHOPS-REC(1:1) = "*"
+                CONTINUE
+            ELSE
+                IF FUNCTION TRIM(AUTHOPS-REC) = FUNCTION TRIM(OPER-ID)
+                    MOVE "Y" TO AUTH-OK-SW
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 取得 QUE 目前累積訊息數，供移除前判斷
+      *-----------------------------------------------------------
+        5500-PENDCHK.
+            CALL 'IPC$MQ' USING
+                BY VALUE        IPC-MQ-STATUS,
+                BY REFERENCE    MSG-QUE,
+                BY REFERENCE    IPC-MQ-ATTR-T
+                GIVING INTO RET-CODE.
+
+      * 將移除結果登錄至共用 QUE 登錄簿(QUEREG)，容量欄位固定存 0
+        1850-REGWRITE.
+            MOVE QUE-NAME TO REG-QUE-NAME.
+            MOVE "POSIX" TO REG-QUE-TYPE.
+            MOVE "REMOVE" TO REG-ACTION.
+            MOVE 0 TO REG-MAX.
+            MOVE 0 TO REG-SIZE.
+
+            DISPLAY "USER" UPON ENVIRONMENT-NAME.
+            ACCEPT REG-OWNER FROM ENVIRONMENT-VALUE.
+            ACCEPT REG-DATE FROM DATE YYYYMMDD.
+
+            OPEN EXTEND QUE-REG-FILE.
+            IF REG-FILE-STAT = "35"
+                OPEN OUTPUT QUE-REG-FILE
+            END-IF.
+
+            WRITE REG-REC.
+            CLOSE QUE-REG-FILE.
+
+      *-----------------------------------------------------------
+      * -l list_file 批次移除，檔案每行一個 QUE NAME
+      *-----------------------------------------------------------
+        6000-BATCHRM.
+            OPEN INPUT MQRM-LIST-FILE.
+            IF LIST-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN LIST FILE : " LIST-FILE-NAME;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+
+            PERFORM TEST BEFORE UNTIL LIST-EOF
+                READ MQRM-LIST-FILE
+                    AT END
+                        MOVE "10" TO LIST-FILE-STAT
+                    NOT AT END
+                        PERFORM 6500-RMLISTED
+                END-READ
+            END-PERFORM.
+
+            CLOSE MQRM-LIST-FILE.
+
+        6500-RMLISTED.
+            IF LIST-REC = SPACES
+                CONTINUE
+            ELSE
+                MOVE SPACES TO MSG-QUE
+                MOVE LIST-REC TO QUE-NAME
+                MOVE IPCERR_OK TO RET-CODE
+
+                PERFORM 5600-AUTHCHK
+
+                IF DENY-ON
+                    DISPLAY "SKIP " QUE-NAME(1:40)
+                            " - NOT AUTHORIZED FOR PROD QUE"
+                ELSE
+                    PERFORM 5500-PENDCHK
+
+                    IF RET-CODE = IPCERR_OK AND IPC-MQATTR-CNT > 0
+                    AND NOT FORCE-ON
+                        DISPLAY "SKIP " QUE-NAME(1:40)
+                                " - " IPC-MQATTR-CNT " PENDING MSG(S)"
+                    ELSE
+                        CALL 'IPC$MQ' USING
+                            BY VALUE		IPC-MQ-RM,
+                            BY REFERENCE    MSG-QUE,
+                            GIVING INTO RET-CODE
+
+                        IF RET-CODE NOT = IPCERR_OK
+                            DISPLAY "FAILED " QUE-NAME(1:40)
+                                    " - RET=" RET-CODE
+                            MOVE LENGTH OF ERR-TXT TO ERR-LEN
+                            CALL 'MW$STR' USING
+                                BY VALUE        SERROR,
+                                BY VALUE        RET_CODE,
+                                BY REFERENCE    ERR-TXT,
+                                BY REFERENCE    ERR-LEN
+                            PERFORM 1900-INCLOG
+                        ELSE
+                            DISPLAY "REMOVED " QUE-NAME(1:40)
+                            PERFORM 1850-REGWRITE
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+
         1000-ERR.
             MOVE LENGTH OF ERR-TXT TO ERR-LEN.
-            
+
             CALL 'MW$STR' USING
                 BY VALUE        SERROR,
                 BY VALUE        RET_CODE,
                 BY REFERENCE    ERR-TXT,
-                BY REFERENCE    ERR-LEN. 
-                    
+                BY REFERENCE    ERR-LEN.
+
             DISPLAY "RUN ERROR : " RET-CODE.
             DISPLAY "          : " ERR-TXT(1:ERR-LEN).
-                
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MQRM"          TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -f , -l list_file
+      * 必要參數   : que_name (必須為最後一個，-l 模式下可省略)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            EVALUATE PARAM-PREV
+                                WHEN "-l"
+                                    MOVE "Y" TO LIST-SW
+                                    MOVE PARAM TO LIST-FILE-NAME
+                                WHEN SPACES
+                                    IF PARAM NOT = SPACES
+                                        MOVE PARAM TO QUE-NAME
+                                    END-IF
+                                WHEN OTHER
+                                    GO TO 3000-PERR
+                            END-EVALUATE
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES AND NOT LIST-MODE
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-f"   MOVE "Y" TO FORCE-SW
+                WHEN "-l"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-l"
+                            MOVE "Y" TO LIST-SW
+                            MOVE PARAM TO LIST-FILE-NAME
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MQRM - Remove Msg Que(POSIX)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MQRM [options] $que_name".
+            DISPLAY "  runcbl MQRM -l list_file [options]".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-f]               Force Remove Even If Pending".
+            DISPLAY "  [-l list_file]     Batch Remove From List File".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
             GO TO 0000-EXIT.
-            
-        END PROGRAM MQRM.
\ No newline at end of file
+
+        END PROGRAM MQRM.
