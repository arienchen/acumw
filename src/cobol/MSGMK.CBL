@@ -0,0 +1,308 @@
+      */--------------------------------------------------------------
+      * MSGMK.CBL
+      * 建立 SYS/V Msg Que(MQMK 的 SYS/V 版本)
+      *
+      * LAST MODIFIED : V1.0 2016-06-19 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. CREATE MSG QUE，已存在且 MODE 相符則視為成功(idempotent)
+      * 2. 將建立結果(QUE NAME/MSGID/MODE)寫入 CTL-FILE
+      * 3. SYS/V msgget() 不支援逐一指定 MAX MSG CNT/SIZE，容量由
+      *    系統核心參數(msgmnb/msgmni)控管，故本程式僅開放 -m 權限選項
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MSGMK.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * CTL-FILE 紀錄建立成功的 QUE NAME/MSG-ID/MODE，供批次後續
+      * 步驟查閱，路徑/檔名可由環境變數 MSGMKCTL 覆蓋
+            SELECT MSGMK-CTL-FILE ASSIGN TO "MSGMKCTL"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS CTL-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+            COPY "REGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MSGMK-CTL-FILE.
+        01  MSGMK-CTL-REC.
+            05  CTL-QUE-NAME        PIC X(64).
+            05  FILLER              PIC X VALUE "|".
+            05  CTL-MSG-ID          PIC -(9)9.
+            05  FILLER              PIC X VALUE "|".
+            05  CTL-MSG-MODE        PIC -(9)9.
+        COPY "INCLOGFD.DEF".
+        COPY "REGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  CTL-FILE-STAT       PIC XX.
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  REG-FILE-STAT       PIC XX.
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  OCT-IDX             PIC 9(3).
+        77  OCT-LEN             PIC 9(3).
+        77  OCT-DIGIT           PIC 9.
+
+        77  PROD-SW              PIC X VALUE SPACE.
+            88 PROD-ON           VALUE 'Y'.
+
+        01  MSG-MODE            SIGNED-INT VALUE 436.
+      *     436 = OCTAL 0664, DEFAULT PERMISSION IF -m NOT GIVEN
+        01  MSG-FLAG            SIGNED-INT.
+        01  MSG-ID              SIGNED-INT VALUE 0.
+        01  MSG-QUE.
+            05  QUE-NAME        PIC X(IPC-NAME-LEN)
+                                VALUE SPACES.
+            05  FILLER          PIC X.
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+      * 取得 COMMAND-LINE 參數
+            PERFORM 2000-PARAM.
+
+      * 顯示執行參數
+            DISPLAY "-----------------------------------------------".
+            DISPLAY "MSG QUE  : " QUE-NAME(1:60).
+            DISPLAY "MSG MODE : " MSG-MODE.
+
+      * CREATE MSG QUE，QUE 已存在時回傳 IPCERR_EEXIST
+            COMPUTE MSG-FLAG = IPC_CREAT + IPC_EXCL + MSG-MODE.
+            CALL 'IPC$MSG' USING
+                BY VALUE        IPC-MSG-OPEN,
+                BY REFERENCE    MSG-ID,
+                BY REFERENCE    MSG-QUE,
+                BY VALUE        MSG-FLAG,
+                GIVING INTO RET-CODE.
+
+            DISPLAY "-----------------------------------------------".
+
+            IF RET-CODE NOT = IPCERR_OK
+                IF RET-CODE = IPCERR_EEXIST
+                    PERFORM 1500-CHKEXIST
+                END-IF
+                DISPLAY "IPC$MSG OPEN FAILED : " RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+
+            DISPLAY "MSGID    : " MSG-ID " CREATED".
+            DISPLAY "-----------------------------------------------".
+            DISPLAY " ".
+
+            PERFORM 1800-CTLWRT.
+            PERFORM 1850-REGWRITE.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      * QUE 已存在(IPCERR_EEXIST) 時，比對既有 MODE 是否相符
+      * SYS/V msgget() 對已存在的 KEY 不會更動其權限位元，故須查詢
+      * 實際現有 MODE，相符則視為重複執行成功(idempotent)，
+      * 不符則僅警示(核心不允許事後變更)，不可寫入錯誤的 MODE
+        1500-CHKEXIST.
+            CALL 'IPC$MSG' USING
+                BY VALUE        IPC-MSG-STATUS,
+                BY REFERENCE    MSG-QUE,
+                BY REFERENCE    IPC-MSG-ATTR-T
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            IF IPC-MSGATTR-MODE NOT = MSG-MODE
+                DISPLAY "QUE ALREADY EXISTS, MODE MISMATCH";
+                DISPLAY "  EXISTING  MODE : " IPC-MSGATTR-MODE;
+                DISPLAY "  REQUESTED MODE : " MSG-MODE;
+            END-IF.
+
+            COMPUTE MSG-FLAG = IPC_CREAT.
+            CALL 'IPC$MSG' USING
+                BY VALUE        IPC-MSG-OPEN,
+                BY REFERENCE    MSG-ID,
+                BY REFERENCE    MSG-QUE,
+                BY VALUE        MSG-FLAG,
+                GIVING INTO RET-CODE.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            DISPLAY "QUE ALREADY EXISTS - OK".
+            DISPLAY "MSGID    : " MSG-ID " EXISTING".
+            DISPLAY "-----------------------------------------------".
+            DISPLAY " ".
+
+            MOVE IPC-MSGATTR-MODE TO MSG-MODE.
+            PERFORM 1800-CTLWRT.
+            PERFORM 1850-REGWRITE.
+            GO TO 0000-EXIT.
+
+      * 將建立結果寫入 CTL-FILE，檔案不存在時自動建立
+        1800-CTLWRT.
+            OPEN EXTEND MSGMK-CTL-FILE.
+            IF CTL-FILE-STAT = "35"
+                OPEN OUTPUT MSGMK-CTL-FILE
+            END-IF.
+
+            MOVE QUE-NAME TO CTL-QUE-NAME.
+            MOVE MSG-ID TO CTL-MSG-ID.
+            MOVE MSG-MODE TO CTL-MSG-MODE.
+            WRITE MSGMK-CTL-REC.
+            CLOSE MSGMK-CTL-FILE.
+
+      * 將建立結果登錄至共用 QUE 登錄簿(QUEREG)；SYS/V 無 MAX/SIZE
+      * 容量觀念，固定存 0
+        1850-REGWRITE.
+            MOVE QUE-NAME TO REG-QUE-NAME.
+            MOVE "SYSV" TO REG-QUE-TYPE.
+            MOVE "CREATE" TO REG-ACTION.
+            MOVE 0 TO REG-MAX.
+            MOVE 0 TO REG-SIZE.
+            IF PROD-ON
+                MOVE "Y" TO REG-PROD-FLAG
+            ELSE
+                MOVE "N" TO REG-PROD-FLAG
+            END-IF.
+
+            DISPLAY "USER" UPON ENVIRONMENT-NAME.
+            ACCEPT REG-OWNER FROM ENVIRONMENT-VALUE.
+            ACCEPT REG-DATE FROM DATE YYYYMMDD.
+
+            OPEN EXTEND QUE-REG-FILE.
+            IF REG-FILE-STAT = "35"
+                OPEN OUTPUT QUE-REG-FILE
+            END-IF.
+
+            WRITE REG-REC.
+            CLOSE QUE-REG-FILE.
+
+        1000-ERR.
+            MOVE LENGTH OF ERR-TXT TO ERR-LEN.
+
+            CALL 'MW$STR' USING
+                BY VALUE        SERROR,
+                BY VALUE        RET_CODE,
+                BY REFERENCE    ERR-TXT,
+                BY REFERENCE    ERR-LEN.
+
+            DISPLAY "SERROR : " ERR-TXT(1:ERR-LEN).
+            DISPLAY "-----------------------------------------------".
+            DISPLAY " ".
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MSGMK"         TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -m octal_mode
+      * 必要參數   : que_name (必須為最後一個)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+      * 最後一個參數，必須為 que_name
+                            IF PARAM-PREV NOT = SPACES
+                                GO TO 3000-PERR
+                            END-IF
+                            MOVE PARAM TO QUE-NAME
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-m"   MOVE PARAM TO PARAM-PREV
+                WHEN "-p"   MOVE "Y" TO PROD-SW
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-m"
+                            PERFORM 2600-OCTVAL
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+      * 將 -m 帶入的 8 進位模式字串(ex: 0660) 轉換為數值，存入 MSG-MODE
+        2600-OCTVAL.
+            MOVE 0 TO MSG-MODE.
+            COMPUTE OCT-LEN = FUNCTION LENGTH(FUNCTION TRIM(PARAM)).
+            PERFORM VARYING OCT-IDX FROM 1 BY 1
+                    UNTIL OCT-IDX > OCT-LEN
+                COMPUTE OCT-DIGIT = FUNCTION NUMVAL(PARAM(OCT-IDX:1))
+                COMPUTE MSG-MODE = MSG-MODE * 8 + OCT-DIGIT
+            END-PERFORM.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MSGMK - Create Msg Que(SYS/V)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MSGMK [options] $que_name".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-m octal_mode]    Que Permission, default 0664".
+            DISPLAY "  [-p]               Flag As Production Que".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+
+        END PROGRAM MSGMK.
