@@ -0,0 +1,410 @@
+      */--------------------------------------------------------------
+      * MWDASH.CBL
+      * 跨 POSIX/SYS/V 佇列狀態儀表板
+      *
+      * LAST MODIFIED : V1.0 2026-08-09 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. 讀取 -l list_file，每行格式為 TYPE,QUE_NAME(TYPE 為 POSIX
+      *    或 SYSV)，POSIX 呼叫 IPC$MQ/IPC-MQ-STATUS，SYSV 呼叫
+      *    IPC$MSG/IPC-MSG-STATUS，彙整成單一畫面輸出
+      * 2. -i interval_sec 時每隔 N 秒重新整理一次；未指定則只跑一次
+      * 3. -cycles cnt 限制重新整理次數(配合 -i 用於批次/測試，省略
+      *    或 0 表示持續執行，如現場值班用的常駐畫面)
+      * 4. -csv 輸出逗號分隔格式，-warn pct / -max msg_max 沿用
+      *    MQSTS/MSGSTS 的告警門檻
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MWDASH.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -l 佇列清單檔案，一行一筆 TYPE,QUE_NAME
+            SELECT MWDASH-LIST-FILE ASSIGN TO LIST-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LIST-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MWDASH-LIST-FILE.
+        01  LIST-REC                PIC X(80).
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  CSV-SW              PIC X VALUE SPACE.
+            88 CSV-ON           VALUE 'Y'.
+        77  LIST-FILE-STAT      PIC XX.
+            88 LIST-EOF         VALUE "10".
+        77  HDR-SHOWN-SW        PIC X VALUE SPACE.
+            88 HDR-SHOWN        VALUE 'Y'.
+
+        77  WARN-PCT            SIGNED-INT VALUE 0.
+        77  MSG-CAP             SIGNED-INT VALUE 100.
+        77  USE-PCT             SIGNED-INT VALUE 0.
+        77  USE-PCT-DISP        PIC 9(3).
+
+      * -alert alert_cmd，超過門檻時以 CALL "SYSTEM" 觸發外部告警程式
+        77  ALERT-CMD           PIC X(200) VALUE SPACES.
+        77  ALERT-CMD-LINE      PIC X(256) VALUE SPACES.
+        77  ALERT-RC            SIGNED-INT VALUE 0.
+
+        77  INTERVAL-SEC        SIGNED-INT VALUE 0.
+        77  INTERVAL-USEC       SIGNED-LONG VALUE 0.
+        77  CYCLE-MAX           SIGNED-INT VALUE 0.
+        77  CYCLE-CNT           SIGNED-INT VALUE 0.
+        77  DASH-SW             PIC X VALUE SPACE.
+            88 DASH-DONE        VALUE 'Y'.
+
+        01  LIST-FILE-NAME      PIC X(256) VALUE SPACES.
+        77  LIST-UPTR           PIC 9(3)  VALUE 1.
+
+        01  DASH-TYPE           PIC X(8)  VALUE SPACES.
+        01  DASH-TIME           PIC X(8)  VALUE SPACES.
+        01   MSG-QUE.
+            05  QUE-NAME    PIC X(IPC-NAME-LEN).
+            05  FILLER      PIC X.
+
+        01  PERM-STR            PIC X(11).
+        01  KEY-STR             PIC X(8).
+
+        01  DASH-CNT            SIGNED-LONG VALUE 0.
+        01  DASH-MAX            SIGNED-LONG VALUE 0.
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+            PERFORM 2000-PARAM.
+
+            PERFORM TEST BEFORE UNTIL DASH-DONE
+                PERFORM 5000-REFRESH
+                PERFORM 5900-CYCLECHK
+            END-PERFORM.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * 讀取清單檔，逐行查詢並輸出一次完整畫面
+      *-----------------------------------------------------------
+        5000-REFRESH.
+            MOVE SPACE TO HDR-SHOWN-SW.
+
+            IF NOT CSV-ON
+                ACCEPT DASH-TIME FROM TIME
+                DISPLAY "=========================================="
+                DISPLAY "MWDASH - QUE STATUS DASHBOARD (POSIX + SYS/V)"
+                DISPLAY "  AS OF " DASH-TIME
+            END-IF.
+
+            OPEN INPUT MWDASH-LIST-FILE.
+            IF LIST-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN LIST FILE : " LIST-FILE-NAME;
+                MOVE -1 TO RET-CODE;
+                GO TO 1000-ERR;
+            END-IF.
+
+            PERFORM TEST BEFORE UNTIL LIST-EOF
+                READ MWDASH-LIST-FILE
+                    AT END
+                        MOVE "10" TO LIST-FILE-STAT
+                    NOT AT END
+                        PERFORM 5500-DASHONE
+                END-READ
+            END-PERFORM.
+
+            CLOSE MWDASH-LIST-FILE.
+
+            IF NOT CSV-ON
+                DISPLAY "=========================================="
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 解析一行 TYPE,QUE_NAME，依類型查詢並顯示
+      *-----------------------------------------------------------
+        5500-DASHONE.
+            IF LIST-REC = SPACES OR LIST-REC(1:1) = "*"
+                CONTINUE
+            ELSE
+                MOVE SPACES TO DASH-TYPE
+                MOVE SPACES TO MSG-QUE
+                MOVE 1 TO LIST-UPTR
+
+                UNSTRING LIST-REC DELIMITED BY ","
+                    INTO DASH-TYPE, QUE-NAME
+                    POINTER LIST-UPTR
+                END-UNSTRING
+
+                MOVE IPCERR_OK TO RET-CODE
+
+                EVALUATE FUNCTION TRIM(DASH-TYPE)
+                    WHEN "POSIX"
+                        CALL 'IPC$MQ' USING
+                            BY VALUE        IPC-MQ-STATUS,
+                            BY REFERENCE    MSG-QUE,
+                            BY REFERENCE    IPC-MQ-ATTR-T
+                            GIVING INTO RET-CODE
+                        IF RET-CODE = IPCERR_OK
+                            MOVE IPC-MQATTR-CNT TO DASH-CNT
+                            MOVE IPC-MQATTR-MAX TO DASH-MAX
+                        END-IF
+                    WHEN "SYSV"
+                        CALL 'IPC$MSG' USING
+                            BY VALUE        IPC-MSG-STATUS,
+                            BY REFERENCE    MSG-QUE,
+                            BY REFERENCE    IPC-MSG-ATTR-T
+                            GIVING INTO RET-CODE
+                        IF RET-CODE = IPCERR_OK
+                            MOVE IPC-MSGATTR-MSGCNT TO DASH-CNT
+                            MOVE MSG-CAP            TO DASH-MAX
+                        END-IF
+                    WHEN OTHER
+                        MOVE -1 TO RET-CODE
+                END-EVALUATE
+
+                IF RET-CODE NOT = IPCERR_OK
+                    DISPLAY "SKIP " QUE-NAME(1:32)
+                            " (" FUNCTION TRIM(DASH-TYPE) ")"
+                            " - NOT FOUND OR ERROR " RET-CODE
+                ELSE
+                    PERFORM 5700-DASHOUT
+                    PERFORM 5800-WARNCHK
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 顯示一筆儀表板資料，-csv 時輸出逗號分隔格式
+      *-----------------------------------------------------------
+        5700-DASHOUT.
+            IF CSV-ON
+                IF NOT HDR-SHOWN
+                    DISPLAY "TYPE,QUE,CNT,MAX"
+                    MOVE "Y" TO HDR-SHOWN-SW
+                END-IF
+                DISPLAY FUNCTION TRIM(DASH-TYPE) ","
+                        FUNCTION TRIM(QUE-NAME) ","
+                        DASH-CNT "," DASH-MAX
+            ELSE
+                DISPLAY "  " FUNCTION TRIM(DASH-TYPE) "  "
+                        QUE-NAME(1:24) "  CNT=" DASH-CNT
+                        "  MAX=" DASH-MAX
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -warn pct，當 CNT 佔 MAX 比例超過門檻即告警
+      *-----------------------------------------------------------
+        5800-WARNCHK.
+            IF WARN-PCT > 0 AND DASH-MAX > 0
+                COMPUTE USE-PCT = (DASH-CNT * 100) / DASH-MAX
+                IF USE-PCT >= WARN-PCT
+                    DISPLAY "*** WARNING: " QUE-NAME(1:32)
+                            " (" FUNCTION TRIM(DASH-TYPE) ")"
+                            " AT " USE-PCT "% OF CAPACITY ***"
+                    PERFORM 5850-ALERT
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -alert alert_cmd 時，以 CALL "SYSTEM" 呼叫外部告警程式
+      *-----------------------------------------------------------
+        5850-ALERT.
+            IF ALERT-CMD NOT = SPACES
+                MOVE USE-PCT TO USE-PCT-DISP
+                MOVE SPACES TO ALERT-CMD-LINE
+
+                STRING FUNCTION TRIM(ALERT-CMD) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(QUE-NAME) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       USE-PCT-DISP DELIMITED BY SIZE
+                    INTO ALERT-CMD-LINE
+                END-STRING
+
+                CALL "SYSTEM" USING ALERT-CMD-LINE
+                MOVE RETURN-CODE TO ALERT-RC
+
+                IF ALERT-RC NOT = 0
+                    DISPLAY "ALERT CMD FAILED, RC=" ALERT-RC
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -i interval_sec 時依 -cycles 上限或持續重新整理
+      *-----------------------------------------------------------
+        5900-CYCLECHK.
+            IF INTERVAL-SEC = 0
+                MOVE "Y" TO DASH-SW
+            ELSE
+                ADD 1 TO CYCLE-CNT
+                IF CYCLE-MAX > 0 AND CYCLE-CNT >= CYCLE-MAX
+                    MOVE "Y" TO DASH-SW
+                ELSE
+                    CALL 'MW$UTILS' USING
+                        BY VALUE    SLEEP_USEC,
+                        BY VALUE    INTERVAL-USEC
+                END-IF
+            END-IF.
+
+        1000-ERR.
+            MOVE LENGTH OF ERR-TXT TO ERR-LEN.
+
+            CALL 'MW$STR' USING
+                BY VALUE        SERROR,
+                BY VALUE        RET_CODE,
+                BY REFERENCE    ERR-TXT,
+                BY REFERENCE    ERR-LEN.
+
+            DISPLAY "RUN ERROR : " RET-CODE.
+            DISPLAY "          : " ERR-TXT(1:ERR-LEN).
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MWDASH"        TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 必要參數   : -l list_file
+      * 選擇性參數 : -i interval_sec , -cycles cnt , -csv ,
+      *              -warn pct , -max msg_max
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            EVALUATE PARAM-PREV
+                                WHEN "-l"
+                                    MOVE PARAM TO LIST-FILE-NAME
+                                WHEN "-i"
+                                    COMPUTE INTERVAL-SEC =
+                                            FUNCTION NUMVAL(PARAM)
+                                WHEN "-cycles"
+                                    COMPUTE CYCLE-MAX =
+                                            FUNCTION NUMVAL(PARAM)
+                                WHEN "-warn"
+                                    COMPUTE WARN-PCT =
+                                            FUNCTION NUMVAL(PARAM)
+                                WHEN "-max"
+                                    COMPUTE MSG-CAP =
+                                            FUNCTION NUMVAL(PARAM)
+                                WHEN "-alert"
+                                    MOVE PARAM TO ALERT-CMD
+                                WHEN SPACES
+                                    CONTINUE
+                                WHEN OTHER
+                                    GO TO 3000-PERR
+                            END-EVALUATE
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF LIST-FILE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+            COMPUTE INTERVAL-USEC = INTERVAL-SEC * 1000000.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-l"      MOVE PARAM TO PARAM-PREV
+                WHEN "-i"      MOVE PARAM TO PARAM-PREV
+                WHEN "-cycles" MOVE PARAM TO PARAM-PREV
+                WHEN "-csv"    MOVE "Y" TO CSV-SW
+                WHEN "-warn"   MOVE PARAM TO PARAM-PREV
+                WHEN "-max"    MOVE PARAM TO PARAM-PREV
+                WHEN "-alert"  MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-l"
+                            MOVE PARAM TO LIST-FILE-NAME
+                        WHEN "-i"
+                            COMPUTE INTERVAL-SEC =
+                                    FUNCTION NUMVAL(PARAM)
+                        WHEN "-cycles"
+                            COMPUTE CYCLE-MAX = FUNCTION NUMVAL(PARAM)
+                        WHEN "-warn"
+                            COMPUTE WARN-PCT = FUNCTION NUMVAL(PARAM)
+                        WHEN "-max"
+                            COMPUTE MSG-CAP = FUNCTION NUMVAL(PARAM)
+                        WHEN "-alert"
+                            MOVE PARAM TO ALERT-CMD
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MWDASH - Combined POSIX/SYS/V Que Dashboard".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MWDASH -l list_file [options]".
+            DISPLAY " ".
+            DISPLAY "  list_file: one line per que, TYPE,QUE_NAME".
+            DISPLAY "  TYPE is POSIX or SYSV".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-i interval_sec]  Refresh Every N Seconds".
+            DISPLAY "  [-cycles cnt]      Stop After N Refreshes".
+            DISPLAY "                     (Default: Run Forever If -i)".
+            DISPLAY "  [-csv]             CSV Output Format".
+            DISPLAY "  [-warn pct]        Warn If CNT/MAX >= pct%".
+            DISPLAY "  [-max msg_max]     Capacity For SYSV -warn".
+            DISPLAY "                     default 100".
+            DISPLAY "  [-alert alert_cmd] External Alert Cmd On Warn".
+            DISPLAY "                     (Called: alert_cmd que pct)".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+        END PROGRAM MWDASH.
