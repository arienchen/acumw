@@ -1,89 +1,269 @@
+      */--------------------------------------------------------------
+      * MSGRECV.CBL
+      * 接收 SYS/V Msg Que 顯示於畫面
+      *
+      * CHANGED LOSG
+      * -------------------------------------------------------------
+      * 2016-09-08 ARIEN
+      *     新增 -t msg_type 過濾、-n/-w 非阻塞與逾時接收、
+      *     -o log_file 接收紀錄檔(含時間戳記)
+      *
+      */
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MSGRECV.
-        WORKING-STORAGE SECTION.        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -o 指定時，每筆接收到的訊息連同時間戳記寫入此檔
+            SELECT MSGRECV-LOG-FILE ASSIGN TO LOG-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LOG-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MSGRECV-LOG-FILE.
+        01  LOG-REC                 PIC X(300).
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
         COPY "MWAPI.DEF".
-        
+
+        77  INCLOG-FILE-STAT    PIC XX.
         77  ERR-TXT             PIC X(80).
         77  ERR-LEN             SIGNED-INT VALUE 0.
         77  RET-CODE            SIGNED-INT VALUE 0.
-        
-        
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  NOWAIT-SW           PIC X VALUE SPACE.
+            88 NOWAIT-ON        VALUE 'Y'.
+        77  LOG-SW              PIC X VALUE SPACE.
+            88 LOG-ON           VALUE 'Y'.
+        77  LOG-FILE-STAT       PIC XX.
+        77  MSG-TIMEOUT-MS      SIGNED-LONG VALUE 0.
+        77  MSG-ELAPSED-USEC    SIGNED-LONG VALUE 0.
+        77  MSG-WAIT-TICK       SIGNED-LONG VALUE 0.
+        77  LOG-TIME            PIC X(8).
+        77  LOG-TYPE            PIC -(9)9.
+
+        01  LOG-FILE-NAME       PIC X(256) VALUE SPACES.
         01  MSG-ID              SIGNED-INT VALUE 0.
+        01  MSG-FLAG            SIGNED-INT VALUE IPC-BLOCK.
         01  MSG-QUE.
             05  QUE-NAME        PIC X(IPC-NAME-LEN).
             05  FILLER          PIC X.
-        
+
         01  MSG-DATA.
             05  MSG-LEN         SIGNED-INT.
             05  MSG-TYPE        SIGNED-LONG VALUE 1.
             05  MSG-BODY        PIC X(255).
-                		
-            		
+
+
         PROCEDURE               DIVISION.
         MAIN-RTN                SECTION.
         0000-BEGIN.
-      	   
-      	    ACCEPT QUE-NAME FROM COMMAND-LINE.
-            
-            IF QUE-NAME = SPACE 
-                DISPLAY "MSGSEND - Recv Msg (SYS/V)";
-                DISPLAY "Usage:";
-                DISPLAY "  runcbl MSGRECV $que_name";
-                DISPLAY " ";
-                GO TO 0000-EXIT;
-            END-IF.
-            
-            CALL 'IPC$MSG' USING 
+
+            PERFORM 2000-PARAM.
+
+            CALL 'IPC$MSG' USING
                 BY VALUE		IPC-MSG-OPEN,
                 BY REFERENCE    MSG-ID,
            	    BY REFERENCE    MSG-QUE,
            	    BY VALUE        IPC_CREAT
            	    GIVING INTO RET-CODE.
-           	   
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-            
+
             DISPLAY "-----------------------------------------------".
             DISPLAY "SYS/V MSG QUE : " QUE-NAME(1:60).
             DISPLAY "        MSGID : " MSG-ID.
+            DISPLAY "     MSG TYPE : " MSG-TYPE.
             DISPLAY "------------------------------------------------".
-            
+
             MOVE LENGTH OF MSG-BODY TO MSG-LEN.
-            MOVE 1 TO MSG-TYPE.
-            
-            CALL 'IPC$MSG' USING 
-                BY VALUE		IPC-MSG-RECV,
-                BY VALUE        MSG-ID,
-                BY REFERENCE    MSG-DATA,
-                BY VALUE        IPC-BLOCK,
-                GIVING INTO RET-CODE.
-                
+            COMPUTE MSG-WAIT-TICK = MSG-TIMEOUT-MS * 1000.
+
+            PERFORM TEST AFTER UNTIL RET-CODE NOT = IPCERR_ENOMSG
+
+                CALL 'IPC$MSG' USING
+                    BY VALUE		IPC-MSG-RECV,
+                    BY VALUE        MSG-ID,
+                    BY REFERENCE    MSG-DATA,
+                    BY VALUE        MSG-FLAG,
+                    GIVING INTO RET-CODE;
+
+                IF RET-CODE = IPCERR_ENOMSG
+                    IF MSG-TIMEOUT-MS = 0
+                        DISPLAY "NO MESSAGE AVAILABLE"
+                        GO TO 0000-EXIT
+                    END-IF
+                    IF MSG-ELAPSED-USEC >= MSG-WAIT-TICK
+                        DISPLAY "TIMEOUT, NO MESSAGE AVAILABLE"
+                        GO TO 0000-EXIT
+                    END-IF
+                    CALL 'MW$UTILS' USING
+                        BY VALUE    SLEEP_USEC,
+                        BY VALUE    10000;
+                    COMPUTE MSG-ELAPSED-USEC = MSG-ELAPSED-USEC + 10000
+                END-IF;
+
+            END-PERFORM.
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-                
-            DISPLAY "RECV " MSG-LEN " bytes -> [" 
+
+            DISPLAY "RECV " MSG-LEN " bytes -> ["
                     MSG-BODY(1:MSG-LEN) "]".
-            
-                      
+
+            IF LOG-ON
+                PERFORM 7000-LOGWRT;
+            END-IF.
+
+
         0000-EXIT.
-            DISPLAY "PRESS <ENTER> TO EXIT".
-            ACCEPT OMITTED.                                                     
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
             STOP RUN.
-            
+
         1000-ERR.
             MOVE LENGTH OF ERR-TXT TO ERR-LEN.
-            
+
             CALL 'MW$STR' USING
                 BY VALUE        SERROR,
                 BY VALUE        RET_CODE,
                 BY REFERENCE    ERR-TXT,
-                BY REFERENCE    ERR-LEN. 
-                    
+                BY REFERENCE    ERR-LEN.
+
             DISPLAY "RUN ERROR : " RET-CODE.
             DISPLAY "          : " ERR-TXT(1:ERR-LEN).
-                
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MSGRECV"       TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+      *-----------------------------------------------------------
+      * -o log_file，將收到的訊息連同時間戳記寫入紀錄檔
+      *-----------------------------------------------------------
+        7000-LOGWRT.
+            ACCEPT LOG-TIME FROM TIME.
+            MOVE MSG-TYPE TO LOG-TYPE.
+
+            OPEN EXTEND MSGRECV-LOG-FILE.
+            IF LOG-FILE-STAT = "35"
+                OPEN OUTPUT MSGRECV-LOG-FILE
+            END-IF.
+
+            STRING LOG-TIME DELIMITED BY SIZE
+                   " TYPE=" DELIMITED BY SIZE
+                   LOG-TYPE DELIMITED BY SIZE
+                   " [" DELIMITED BY SIZE
+                   MSG-BODY(1:MSG-LEN) DELIMITED BY SIZE
+                   "]" DELIMITED BY SIZE
+                   INTO LOG-REC.
+
+            WRITE LOG-REC.
+            CLOSE MSGRECV-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -t msg_type , -n , -w timeout_ms , -o log_file
+      * 必要參數   : que_name (必須為最後一個)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            IF PARAM-PREV NOT = SPACES
+                                GO TO 3000-PERR
+                            END-IF
+                            MOVE PARAM TO QUE-NAME
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-n"   MOVE "Y" TO NOWAIT-SW
+                             MOVE IPC_NOWAIT TO MSG-FLAG
+                WHEN "-t"   MOVE PARAM TO PARAM-PREV
+                WHEN "-w"   MOVE PARAM TO PARAM-PREV
+                WHEN "-o"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-t"
+                            COMPUTE MSG-TYPE = FUNCTION NUMVAL(PARAM)
+                        WHEN "-w"
+                            COMPUTE MSG-TIMEOUT-MS =
+                                    FUNCTION NUMVAL(PARAM)
+                            MOVE IPC_NOWAIT TO MSG-FLAG
+                        WHEN "-o"
+                            MOVE "Y" TO LOG-SW
+                            MOVE PARAM TO LOG-FILE-NAME
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MSGRECV - Recv Msg (SYS/V)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MSGRECV [options] $que_name".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-t msg_type]      Msg Type Filter, default 1".
+            DISPLAY "  [-n]               Non-Block Mode".
+            DISPLAY "  [-w timeout_ms]    Non-Block Poll With Timeout".
+            DISPLAY "  [-o log_file]      Log Recv Msg With Timestamp".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
             GO TO 0000-EXIT.
-            
-        END PROGRAM MSGRECV.
\ No newline at end of file
+
+        END PROGRAM MSGRECV.
