@@ -0,0 +1,293 @@
+      */--------------------------------------------------------------
+      * MWREGR.CBL
+      * Create/Send/Receive/Remove 迴歸測試驅動程式
+      *
+      * LAST MODIFIED : V1.0 2026-08-09 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. 針對 POSIX(MQxxx) 與 SYS/V(MSGxxx) 兩種佇列各跑一輪
+      *    建立->送出->接收->移除，以 CALL "SYSTEM" 透過 runcbl 逐一
+      *    呼叫實際程式並檢查其 RETURN-CODE
+      * 2. 任一步驟失敗即標記該佇列類型迴歸為 FAIL 並中止該類型的
+      *    後續步驟(但仍繼續跑另一種類型)，結果彙整成單一 PASS/FAIL
+      * 3. 中介軟體或作業系統升級後，用本程式取代人工逐一執行
+      *    MQMK/MQSEND/MQRECV/MQRM(及 SYS/V 對應程式)並目視確認
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MWREGR.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  INCLOG-FILE-STAT    PIC XX.
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        01  REGR-QUE-NAME       PIC X(32) VALUE "MWREGRTEST".
+
+        77  CMD-LINE            PIC X(256) VALUE SPACES.
+        77  STEP-RC             SIGNED-INT VALUE 0.
+        77  STEP-RC-DISP        PIC -(5)9.
+        77  STEP-NAME           PIC X(20) VALUE SPACES.
+
+        77  POSIX-SW            PIC X VALUE SPACE.
+            88 POSIX-PASS       VALUE 'Y'.
+        77  SYSV-SW             PIC X VALUE SPACE.
+            88 SYSV-PASS        VALUE 'Y'.
+        77  STEP-OK-SW          PIC X VALUE SPACE.
+            88 STEP-OK          VALUE 'Y'.
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+            PERFORM 2000-PARAM.
+
+            DISPLAY "===============================================".
+            DISPLAY "MWREGR - CREATE/SEND/RECV/REMOVE REGRESSION".
+            DISPLAY "QUE NAME : " REGR-QUE-NAME.
+            DISPLAY "===============================================".
+
+            PERFORM 5000-RUNPOSIX THRU 5000-EXIT.
+            PERFORM 5500-RUNSYSV THRU 5500-EXIT.
+
+            DISPLAY "===============================================".
+            IF POSIX-PASS
+                DISPLAY "POSIX (MQxxx)  : PASS"
+            ELSE
+                DISPLAY "POSIX (MQxxx)  : FAIL"
+            END-IF.
+            IF SYSV-PASS
+                DISPLAY "SYS/V (MSGxxx) : PASS"
+            ELSE
+                DISPLAY "SYS/V (MSGxxx) : FAIL"
+            END-IF.
+            DISPLAY "===============================================".
+
+            IF NOT POSIX-PASS OR NOT SYSV-PASS
+                MOVE -1 TO RETURN-CODE
+                MOVE -1 TO RET-CODE
+                MOVE "REGRESSION FAILED, SEE STEP DETAIL" TO ERR-TXT
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(ERR-TXT))
+                    TO ERR-LEN
+                PERFORM 1900-INCLOG
+            ELSE
+                MOVE 0 TO RETURN-CODE
+            END-IF.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * POSIX 佇列一輪 MQMK -> MQSEND -> MQRECV -> MQRM
+      *-----------------------------------------------------------
+        5000-RUNPOSIX.
+            MOVE "Y" TO POSIX-SW.
+
+            MOVE "runcbl MQMK " TO CMD-LINE.
+            STRING "runcbl MQMK " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MQMK" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO POSIX-SW
+                GO TO 5000-EXIT
+            END-IF.
+
+            STRING "runcbl MQSEND -m REGRESSION " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MQSEND" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO POSIX-SW
+            END-IF.
+
+            STRING "runcbl MQRECV -n " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MQRECV" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO POSIX-SW
+            END-IF.
+
+        5000-EXIT.
+            STRING "runcbl MQRM -f " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MQRM" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO POSIX-SW
+            END-IF.
+
+      *-----------------------------------------------------------
+      * SYS/V 佇列一輪 MSGMK -> MSGSEND -> MSGRECV -> MSGRM
+      *-----------------------------------------------------------
+        5500-RUNSYSV.
+            MOVE "Y" TO SYSV-SW.
+
+            STRING "runcbl MSGMK " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MSGMK" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO SYSV-SW
+                GO TO 5500-EXIT
+            END-IF.
+
+            STRING "runcbl MSGSEND -t 1 " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MSGSEND" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO SYSV-SW
+            END-IF.
+
+            STRING "runcbl MSGRECV -n " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MSGRECV" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO SYSV-SW
+            END-IF.
+
+        5500-EXIT.
+            STRING "runcbl MSGRM -f " DELIMITED BY SIZE
+                   REGR-QUE-NAME DELIMITED BY SPACE
+                INTO CMD-LINE
+            END-STRING.
+            MOVE "MSGRM" TO STEP-NAME.
+            PERFORM 6000-RUNSTEP.
+            IF NOT STEP-OK
+                MOVE "N" TO SYSV-SW
+            END-IF.
+
+      *-----------------------------------------------------------
+      * 以 CALL "SYSTEM" 執行一個步驟並顯示其 RETURN-CODE
+      *-----------------------------------------------------------
+        6000-RUNSTEP.
+            MOVE SPACE TO STEP-OK-SW.
+
+            CALL "SYSTEM" USING CMD-LINE.
+            MOVE RETURN-CODE TO STEP-RC.
+            MOVE STEP-RC TO STEP-RC-DISP.
+
+            IF STEP-RC = 0
+                MOVE "Y" TO STEP-OK-SW
+                DISPLAY "  " STEP-NAME " RC=" STEP-RC-DISP " OK"
+            ELSE
+                DISPLAY "  " STEP-NAME " RC=" STEP-RC-DISP " FAILED"
+            END-IF.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MWREGR"        TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -n que_name(預設 MWREGRTEST)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            EVALUATE PARAM-PREV
+                                WHEN "-n"
+                                    MOVE PARAM TO REGR-QUE-NAME
+                                WHEN SPACES
+                                    CONTINUE
+                                WHEN OTHER
+                                    GO TO 3000-PERR
+                            END-EVALUATE
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-n"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-n"
+                            MOVE PARAM TO REGR-QUE-NAME
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MWREGR - Create/Send/Recv/Remove Regression".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MWREGR [-n que_name]".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-n que_name]      Test Que Name".
+            DISPLAY "                     default MWREGRTEST".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+        END PROGRAM MWREGR.
