@@ -1,105 +1,283 @@
       */--------------------------------------------------------------
-      * MQRECV.CBL 
-      * 接收 POSIX Msg Que 顯示於畫面 
+      * MQRECV.CBL
+      * 接收 POSIX Msg Que 顯示於畫面
       *
       * LAST MODIFIED : V1.0 2016-08-19 ARIEN CHEN
       *
       * DESCRIPTION
-      * 1. 使用 BLOCK MODE 開 Msg Que 
-      * 2. 訊息大小為最大 1024  
-      * 3. 自動開 QUE MSG-FLAG += IPC_CREAT 
-      * 
+      * 1. 使用 BLOCK MODE 開 Msg Que
+      * 2. 訊息大小為最大 1024
+      * 3. 自動開 QUE MSG-FLAG += IPC_CREAT
+      *
       * CHANGED LOSG
       * -------------------------------------------------------------
-      * 2016-06-19 ARIEN 
-      *     COPY FROM MSGRECV.CBL 
-      *  
+      * 2016-06-19 ARIEN
+      *     COPY FROM MSGRECV.CBL
+      * 2016-09-02 ARIEN
+      *     修正自動開 QUE 未真正加上 IPC_CREAT 的問題
+      *     新增 -n (NON-BLOCK) / -t timeout_ms / -a (DRAIN-ALL)
+      *
       */
         IDENTIFICATION DIVISION.
         PROGRAM-ID. MQRECV.
-        WORKING-STORAGE SECTION.        
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
         COPY "MWAPI.DEF".
-        
+
+        77  INCLOG-FILE-STAT    PIC XX.
         77  ERR-TXT             PIC X(80).
         77  ERR-LEN             SIGNED-INT VALUE 0.
         77  RET-CODE            SIGNED-INT VALUE 0.
-        
-        
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  RECV-CNT            SIGNED-LONG VALUE 0.
+        77  DRAIN-SW            PIC X VALUE SPACE.
+            88 DRAIN-MODE       VALUE 'Y'.
+        77  MSG-TIMEOUT-MS      SIGNED-LONG VALUE 0.
+        77  MSG-ELAPSED-USEC    SIGNED-LONG VALUE 0.
+        77  MSG-WAIT-TICK       SIGNED-LONG VALUE 0.
+
+        01  MSG-MAX             SIGNED-INT VALUE 10.
+        01  MSG-SIZE            SIGNED-INT VALUE 100.
         01  MSG-ID              SIGNED-INT VALUE 0.
         01  MSG-FLAG            SIGNED-INT VALUE 0.
         01  MSG-QUE.
             05  QUE-NAME        PIC X(IPC-NAME-LEN).
             05  FILLER          PIC X.
-        
+
         01  MQ-DATA.
             05  MSG-LEN         SIGNED-INT.
             05  MSG-PRIOR       SIGNED-INT VALUE 1.
             05  MSG-BODY        PIC X(1024).
-                		
-            		
+
+
         PROCEDURE               DIVISION.
         MAIN-RTN                SECTION.
         0000-BEGIN.
-      	   
-      	    ACCEPT QUE-NAME FROM COMMAND-LINE.
-            
-            IF QUE-NAME = SPACE 
-                DISPLAY "MQRECV - Recv Msg (POSIX)";
-                DISPLAY "Usage:";
-                DISPLAY "  runcbl MQRECV $que_name";
-                DISPLAY " ";
-                GO TO 0000-EXIT;
-            END-IF.
-            
-            CALL 'IPC$MQ' USING 
+
+            PERFORM 2000-PARAM.
+
+      * 自動開 QUE，不存在時以預設 MAX/SIZE 建立
+            COMPUTE MSG-FLAG = MSG-FLAG + IPC_CREAT.
+            CALL 'IPC$MQ' USING
                 BY VALUE		IPC-MQ-OPEN,
                 BY REFERENCE    MSG-ID,
            	    BY REFERENCE    MSG-QUE,
            	    BY VALUE        MSG-FLAG,
+           	    BY VALUE        MSG-MAX,
+           	    BY VALUE        MSG-SIZE,
            	    GIVING INTO RET-CODE.
-           	   
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-            
+
             DISPLAY "-----------------------------------------------".
             DISPLAY "POSIX MSG QUE : " QUE-NAME(1:60).
             DISPLAY "        MSGID : " MSG-ID.
             DISPLAY "------------------------------------------------".
-            
+
+            IF DRAIN-MODE
+                PERFORM 5000-DRAIN
+            ELSE
+                PERFORM 5000-RECV
+            END-IF.
+
+            DISPLAY "------------------------------------------------".
+            DISPLAY "TOTAL RECEIVED : " RECV-CNT.
+
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * 接收一筆訊息
+      * -n        : NON-BLOCK，無訊息時立即返回
+      * -t wait_ms: 以非阻塞方式輪詢，超過 wait_ms 仍無訊息則放棄
+      *-----------------------------------------------------------
+        5000-RECV.
             MOVE LENGTH OF MSG-BODY TO MSG-LEN.
-            
-            CALL 'IPC$MQ' USING 
-                BY VALUE		IPC-MQ-RECV,
-                BY VALUE        MSG-ID,
-                BY REFERENCE    MQ-DATA,
-                GIVING INTO RET-CODE.
-                
+            MOVE 0 TO MSG-ELAPSED-USEC.
+
+            PERFORM TEST AFTER UNTIL RET-CODE NOT = IPCERR_ENOMSG
+
+                CALL 'IPC$MQ' USING
+                    BY VALUE		IPC-MQ-RECV,
+                    BY VALUE        MSG-ID,
+                    BY REFERENCE    MQ-DATA,
+                    GIVING INTO RET-CODE;
+
+                IF RET-CODE = IPCERR_ENOMSG
+                    IF MSG-TIMEOUT-MS = 0
+                        DISPLAY "NO MESSAGE AVAILABLE"
+                        GO TO 0000-EXIT
+                    END-IF
+                    IF MSG-ELAPSED-USEC >= MSG-WAIT-TICK
+                        DISPLAY "TIMEOUT, NO MESSAGE AVAILABLE"
+                        GO TO 0000-EXIT
+                    END-IF
+                    CALL 'MW$UTILS' USING
+                        BY VALUE    SLEEP_USEC,
+                        BY VALUE    10000;
+                    COMPUTE MSG-ELAPSED-USEC = MSG-ELAPSED-USEC + 10000
+                END-IF;
+
+            END-PERFORM.
+
             IF RET-CODE NOT = IPCERR_OK
                 GO TO 1000-ERR;
             END-IF.
-                
-            DISPLAY "RECV " MSG-LEN " bytes -> [" 
+
+            COMPUTE RECV-CNT = RECV-CNT + 1.
+            DISPLAY "RECV " MSG-LEN " bytes -> ["
                     MSG-BODY(1:MSG-LEN) "]".
-            
-                      
-        0000-EXIT.
-            DISPLAY "PRESS <ENTER> TO EXIT".
-            ACCEPT OMITTED.                                                     
-            STOP RUN.
-            
+
+      *-----------------------------------------------------------
+      * -a DRAIN-ALL，以非阻塞方式持續接收直到 QUE 清空
+      *-----------------------------------------------------------
+        5000-DRAIN.
+            MOVE LENGTH OF MSG-BODY TO MSG-LEN.
+
+            PERFORM TEST AFTER UNTIL RET-CODE = IPCERR_ENOMSG
+
+                CALL 'IPC$MQ' USING
+                    BY VALUE		IPC-MQ-RECV,
+                    BY VALUE        MSG-ID,
+                    BY REFERENCE    MQ-DATA,
+                    GIVING INTO RET-CODE;
+
+                IF RET-CODE = IPCERR_OK
+                    COMPUTE RECV-CNT = RECV-CNT + 1
+                    DISPLAY "RECV " MSG-LEN " bytes -> ["
+                            MSG-BODY(1:MSG-LEN) "]"
+                ELSE
+                    IF RET-CODE NOT = IPCERR_ENOMSG
+                        GO TO 1000-ERR
+                    END-IF
+                END-IF;
+
+            END-PERFORM.
+
+            DISPLAY "QUE EMPTY".
+
         1000-ERR.
             MOVE LENGTH OF ERR-TXT TO ERR-LEN.
-            
+
             CALL 'MW$STR' USING
                 BY VALUE        SERROR,
                 BY VALUE        RET_CODE,
                 BY REFERENCE    ERR-TXT,
-                BY REFERENCE    ERR-LEN. 
-                    
+                BY REFERENCE    ERR-LEN.
+
             DISPLAY "RUN ERROR : " RET-CODE.
             DISPLAY "          : " ERR-TXT(1:ERR-LEN).
-                
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MQRECV"        TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -n , -t timeout_ms , -a
+      * 必要參數   : que_name (必須為最後一個)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            IF PARAM-PREV NOT = SPACES
+                                GO TO 3000-PERR
+                            END-IF
+                            MOVE PARAM TO QUE-NAME
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES
+                GO TO 3000-PERR
+            END-IF.
+
+            COMPUTE MSG-WAIT-TICK = MSG-TIMEOUT-MS * 1000.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-n"   MOVE IPC_NOWAIT TO MSG-FLAG
+                WHEN "-a"   MOVE "Y" TO DRAIN-SW
+                             MOVE IPC_NOWAIT TO MSG-FLAG
+                WHEN "-t"   MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-t"
+                            COMPUTE MSG-TIMEOUT-MS =
+                                    FUNCTION NUMVAL(PARAM)
+                            MOVE IPC_NOWAIT TO MSG-FLAG
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MQRECV - Recv Msg (POSIX)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MQRECV [options] $que_name".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-n]               Non-Block Mode".
+            DISPLAY "  [-t timeout_ms]    Non-Block Poll With Timeout".
+            DISPLAY "  [-a]               Drain-All, Recv Until Empty".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
             GO TO 0000-EXIT.
-            
-        END PROGRAM MQRECV.
\ No newline at end of file
+
+        END PROGRAM MQRECV.
