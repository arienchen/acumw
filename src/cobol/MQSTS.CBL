@@ -0,0 +1,334 @@
+      */--------------------------------------------------------------
+      * MQSTS.CBL
+      * POSIX Msg Que 狀態查詢(MSGSTS 的 POSIX 版本)
+      *
+      * LAST MODIFIED : V1.0 2016-09-10 ARIEN CHEN
+      *
+      * DESCRIPTION
+      * 1. 顯示 IPC-MQ-STATUS 回傳的 MAX/SIZE/CNT/FLAG
+      * 2. 支援 -csv 輸出格式、-l list_file 多筆查詢、
+      *    -warn pct / -max msg_max 累積量告警
+      *
+      */
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MQSTS.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * -l 多筆查詢時，QUE NAME 清單檔案，一行一個 QUE NAME
+            SELECT MQSTS-LIST-FILE ASSIGN TO LIST-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS LIST-FILE-STAT.
+            COPY "INCLOGSL.DEF".
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  MQSTS-LIST-FILE.
+        01  LIST-REC                PIC X(64).
+        COPY "INCLOGFD.DEF".
+
+        WORKING-STORAGE SECTION.
+        COPY "MWAPI.DEF".
+
+        77  INCLOG-FILE-STAT    PIC XX.
+
+        77  ERR-TXT             PIC X(80).
+        77  ERR-LEN             SIGNED-INT VALUE 0.
+        77  RET-CODE            SIGNED-INT VALUE 0.
+
+        77  PARAM-LIST          PIC X(255).
+        77  PARAM-LIST-SIZE     PIC 9(3).
+        77  PARAM               PIC X(80) VALUE SPACE.
+        77  PARAM-PREV          PIC X(80) VALUE SPACE.
+        77  STRING-PTR          PIC 9(3).
+        77  PARAM-FLAG          PIC X VALUE SPACE.
+            88 PARAM-END        VALUE 'Y'.
+        77  QUIET-SW            PIC X VALUE SPACE.
+            88 QUIET-ON          VALUE 'Y'.
+
+        77  CSV-SW              PIC X VALUE SPACE.
+            88 CSV-ON           VALUE 'Y'.
+        77  LIST-SW             PIC X VALUE SPACE.
+            88 LIST-MODE        VALUE 'Y'.
+        77  LIST-FILE-STAT      PIC XX.
+            88 LIST-EOF         VALUE "10".
+        77  HDR-SHOWN-SW        PIC X VALUE SPACE.
+            88 HDR-SHOWN        VALUE 'Y'.
+
+        77  WARN-PCT            SIGNED-INT VALUE 0.
+        77  USE-PCT             SIGNED-INT VALUE 0.
+        77  USE-PCT-DISP        PIC 9(3).
+
+      * -alert alert_cmd，超過門檻時以 CALL "SYSTEM" 觸發外部告警程式
+        77  ALERT-CMD           PIC X(200) VALUE SPACES.
+        77  ALERT-CMD-LINE      PIC X(256) VALUE SPACES.
+        77  ALERT-RC            SIGNED-INT VALUE 0.
+
+        01  LIST-FILE-NAME      PIC X(256) VALUE SPACES.
+
+        01   MSG-QUE.
+            05  QUE-NAME    PIC X(IPC-NAME-LEN).
+            05  FILLER      PIC X.
+
+        PROCEDURE               DIVISION.
+        MAIN-RTN                SECTION.
+        0000-BEGIN.
+
+            PERFORM 2000-PARAM.
+
+            IF LIST-MODE
+                PERFORM 6000-BATCHSTS
+            ELSE
+                PERFORM 5000-STSONE
+            END-IF.
+
+        0000-EXIT.
+            IF NOT QUIET-ON
+                DISPLAY "PRESS <ENTER> TO EXIT"
+                ACCEPT OMITTED
+            END-IF.
+            STOP RUN.
+
+      *-----------------------------------------------------------
+      * 單一 QUE 查詢，錯誤時中止程式
+      *-----------------------------------------------------------
+        5000-STSONE.
+            PERFORM 5500-STSQUERY.
+
+            IF RET-CODE NOT = IPCERR_OK
+                GO TO 1000-ERR;
+            END-IF.
+
+            PERFORM 5700-STSOUT.
+            PERFORM 5800-WARNCHK.
+
+      *-----------------------------------------------------------
+      * 取得 QUE STATUS(MAX/SIZE/CNT/FLAG)
+      *-----------------------------------------------------------
+        5500-STSQUERY.
+            CALL 'IPC$MQ' USING
+                BY VALUE        IPC-MQ-STATUS,
+                BY REFERENCE    MSG-QUE,
+                BY REFERENCE    IPC-MQ-ATTR-T
+                GIVING INTO RET-CODE.
+
+      *-----------------------------------------------------------
+      * 顯示一筆 QUE 狀態，-csv 時輸出逗號分隔格式
+      *-----------------------------------------------------------
+        5700-STSOUT.
+            IF CSV-ON
+                IF NOT HDR-SHOWN
+                    DISPLAY "QUE,MAX,SIZE,CNT,FLAG"
+                    MOVE "Y" TO HDR-SHOWN-SW
+                END-IF
+                DISPLAY FUNCTION TRIM(QUE-NAME) "," IPC-MQATTR-MAX ","
+                        IPC-MQATTR-SIZE "," IPC-MQATTR-CNT ","
+                        IPC-MQATTR-FLAG
+            ELSE
+                DISPLAY "---------------------------------------------"
+                DISPLAY "POSIX MSG QUE STATUS"
+                DISPLAY "  NAME          : " QUE-NAME(1:60)
+                DISPLAY "  MAX MSG       : " IPC-MQATTR-MAX
+                DISPLAY "  MAX SIZE      : " IPC-MQATTR-SIZE
+                DISPLAY "  MSG CNT       : " IPC-MQATTR-CNT
+                DISPLAY "  FLAG          : " IPC-MQATTR-FLAG
+                DISPLAY "---------------------------------------------"
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -warn pct，當 MSG CNT 佔 MAX MSG 比例超過門檻即告警
+      *-----------------------------------------------------------
+        5800-WARNCHK.
+            IF WARN-PCT > 0 AND IPC-MQATTR-MAX > 0
+                COMPUTE USE-PCT =
+                        (IPC-MQATTR-CNT * 100) / IPC-MQATTR-MAX
+                IF USE-PCT >= WARN-PCT
+                    DISPLAY "*** WARNING: " QUE-NAME(1:40)
+                            " AT " USE-PCT "% OF CAPACITY "
+                            "(MSG CNT " IPC-MQATTR-CNT
+                            "/" IPC-MQATTR-MAX ") ***"
+                    PERFORM 5850-ALERT
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -alert alert_cmd 時，以 CALL "SYSTEM" 呼叫外部告警程式
+      * (簡訊/呼叫器/mail 等由現場腳本自行實作，本程式只負責帶入
+      * QUE NAME 與目前使用率觸發)
+      *-----------------------------------------------------------
+        5850-ALERT.
+            IF ALERT-CMD NOT = SPACES
+                MOVE USE-PCT TO USE-PCT-DISP
+                MOVE SPACES TO ALERT-CMD-LINE
+
+                STRING FUNCTION TRIM(ALERT-CMD) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       FUNCTION TRIM(QUE-NAME) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       USE-PCT-DISP DELIMITED BY SIZE
+                    INTO ALERT-CMD-LINE
+                END-STRING
+
+                CALL "SYSTEM" USING ALERT-CMD-LINE
+                MOVE RETURN-CODE TO ALERT-RC
+
+                IF ALERT-RC NOT = 0
+                    DISPLAY "ALERT CMD FAILED, RC=" ALERT-RC
+                END-IF
+            END-IF.
+
+      *-----------------------------------------------------------
+      * -l list_file，逐行查詢多個 QUE，錯誤時略過並顯示原因
+      *-----------------------------------------------------------
+        6000-BATCHSTS.
+            OPEN INPUT MQSTS-LIST-FILE.
+            IF LIST-FILE-STAT NOT = "00"
+                DISPLAY "CANNOT OPEN LIST FILE : " LIST-FILE-NAME;
+                GO TO 0000-EXIT;
+            END-IF.
+
+            PERFORM TEST BEFORE UNTIL LIST-EOF
+                READ MQSTS-LIST-FILE
+                    AT END
+                        MOVE "10" TO LIST-FILE-STAT
+                    NOT AT END
+                        PERFORM 6500-STSLISTED
+                END-READ
+            END-PERFORM.
+
+            CLOSE MQSTS-LIST-FILE.
+
+        6500-STSLISTED.
+            IF LIST-REC = SPACES
+                CONTINUE
+            ELSE
+                MOVE SPACES TO MSG-QUE
+                MOVE LIST-REC TO QUE-NAME
+
+                PERFORM 5500-STSQUERY
+
+                IF RET-CODE NOT = IPCERR_OK
+                    DISPLAY "SKIP " QUE-NAME(1:40)
+                            " - NOT FOUND OR ERROR " RET-CODE
+                ELSE
+                    PERFORM 5700-STSOUT
+                    PERFORM 5800-WARNCHK
+                END-IF
+            END-IF.
+
+        1000-ERR.
+            MOVE LENGTH OF ERR-TXT TO ERR-LEN.
+
+            CALL 'MW$STR' USING
+                BY VALUE        SERROR,
+                BY VALUE        RET_CODE,
+                BY REFERENCE    ERR-TXT,
+                BY REFERENCE    ERR-LEN.
+
+            DISPLAY "RUN ERROR : " RET-CODE.
+            DISPLAY "          : " ERR-TXT(1:ERR-LEN).
+
+            PERFORM 1900-INCLOG.
+
+            GO TO 0000-EXIT.
+
+        1900-INCLOG.
+            ACCEPT INCLOG-TIME FROM TIME.
+            MOVE "MQSTS"         TO INCLOG-PGM.
+            MOVE RET-CODE        TO INCLOG-CODE.
+            MOVE ERR-TXT(1:ERR-LEN) TO INCLOG-MSG.
+
+            OPEN EXTEND INCIDENT-LOG-FILE.
+            IF INCLOG-FILE-STAT = "35"
+                OPEN OUTPUT INCIDENT-LOG-FILE
+            END-IF.
+
+            WRITE INCLOG-REC.
+            CLOSE INCIDENT-LOG-FILE.
+
+        2000-PARAM.
+
+            ACCEPT PARAM-LIST FROM COMMAND-LINE.
+            MOVE 1 TO STRING-PTR.
+            SET PARAM-LIST-SIZE TO SIZE OF PARAM-LIST.
+
+      * PARSING COMMAND-LINE 內容
+      * 選擇性參數 : -csv , -l list_file , -warn pct
+      * 必要參數   : que_name (必須為最後一個，-l 模式下可省略)
+            PERFORM UNTIL PARAM-FLAG = "Y"
+                UNSTRING PARAM-LIST
+                    DELIMITED BY ALL SPACE
+                    INTO PARAM
+                    POINTER STRING-PTR
+                    ON OVERFLOW
+                        IF STRING-PTR > PARAM-LIST-SIZE THEN
+                            MOVE "Y" TO PARAM-FLAG
+                            EVALUATE PARAM-PREV
+                                WHEN "-l"
+                                    MOVE "Y" TO LIST-SW
+                                    MOVE PARAM TO LIST-FILE-NAME
+                                WHEN "-warn"
+                                    COMPUTE WARN-PCT =
+                                            FUNCTION NUMVAL(PARAM)
+                                WHEN "-alert"
+                                    MOVE PARAM TO ALERT-CMD
+                                WHEN SPACES
+                                    IF PARAM NOT = SPACES
+                                        MOVE PARAM TO QUE-NAME
+                                    END-IF
+                                WHEN OTHER
+                                    GO TO 3000-PERR
+                            END-EVALUATE
+                        ELSE
+                            PERFORM 2500-SETPARAM
+                        END-IF
+                END-UNSTRING
+            END-PERFORM.
+
+            IF QUE-NAME = SPACES AND NOT LIST-MODE
+                GO TO 3000-PERR
+            END-IF.
+
+        2500-SETPARAM.
+            EVALUATE PARAM
+                WHEN "-q"   MOVE "Y" TO QUIET-SW
+                WHEN "--batch" MOVE "Y" TO QUIET-SW
+                WHEN "-csv"  MOVE "Y" TO CSV-SW
+                WHEN "-l"    MOVE PARAM TO PARAM-PREV
+                WHEN "-warn" MOVE PARAM TO PARAM-PREV
+                WHEN "-alert" MOVE PARAM TO PARAM-PREV
+                WHEN OTHER
+                    EVALUATE PARAM-PREV
+                        WHEN "-l"
+                            MOVE "Y" TO LIST-SW
+                            MOVE PARAM TO LIST-FILE-NAME
+                        WHEN "-warn"
+                            COMPUTE WARN-PCT = FUNCTION NUMVAL(PARAM)
+                        WHEN "-alert"
+                            MOVE PARAM TO ALERT-CMD
+                        WHEN OTHER
+                            GO TO 3000-PERR
+                    END-EVALUATE
+                    MOVE SPACES TO PARAM-PREV
+            END-EVALUATE.
+
+        3000-PERR.
+            DISPLAY "INVALID PARAMETER".
+            DISPLAY " ".
+
+            DISPLAY "MQSTS - Status of Msg Que(POSIX)".
+            DISPLAY "Usage:".
+            DISPLAY "  runcbl MQSTS [options] $que_name".
+            DISPLAY "  runcbl MQSTS -l list_file [options]".
+            DISPLAY " ".
+            DISPLAY "options:".
+            DISPLAY "  [-csv]             CSV Output Format".
+            DISPLAY "  [-l list_file]     Multi-Queue Report".
+            DISPLAY "  [-warn pct]        Warn If MSG CNT/MAX >= pct%".
+            DISPLAY "  [-alert alert_cmd] External Alert Cmd On Warn".
+            DISPLAY "                     (Called: alert_cmd que pct)".
+            DISPLAY "  [-q|--batch]       Suppress ENTER Prompt".
+            DISPLAY " "
+            GO TO 0000-EXIT.
+
+        END PROGRAM MQSTS.
